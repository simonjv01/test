@@ -0,0 +1,184 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    NAMEXTR.
+000120 AUTHOR.        SIMON VARGAS.
+000130 INSTALLATION.  INTAKE-SYSTEMS.
+000140 DATE-WRITTEN.  2026-08-09.
+000150 DATE-COMPILED.
+000160*--------------------------------------------------------------*
+000170* NAMEXTR IS THE NIGHTLY EXTRACT THAT HANDS THE DAY'S NEW      *
+000180* NAME-MASTER ENTRIES TO THE HR/CRM INTAKE JOB.  IT WRITES ONE *
+000190* PIPE-DELIMITED LINE PER NAME ADDED THAT DAY - LAST NAME,     *
+000200* FIRST NAME, MIDDLE NAME, SUFFIX, AND ENTRY DATE - SO THE     *
+000210* OTHER SYSTEM DOES NOT HAVE TO BE RETYPED FROM THE ROSTER.    *
+000220*--------------------------------------------------------------*
+000230* MODIFICATION HISTORY                                        *
+000240*--------------------------------------------------------------*
+000250* DATE       INIT  DESCRIPTION                                 *
+000260* 2026-08-09 SV    ORIGINAL PROGRAM.                           *
+000270* 2026-08-09 SV    STOPPED APPENDING A DELIMITER AFTER THE      *
+000280*                  LAST FIELD ON THE LINE - THE OUTPUT HAD A    *
+000290*                  TRAILING PIPE THE RECEIVING JOB DID NOT      *
+000300*                  EXPECT.                                      *
+000310*--------------------------------------------------------------*
+000320 ENVIRONMENT DIVISION.
+000330 INPUT-OUTPUT SECTION.
+000340 FILE-CONTROL.
+000350     SELECT NAME-MASTER-FILE ASSIGN TO "NAMEMSTR"
+000360         ORGANIZATION IS INDEXED
+000370         RECORD KEY IS NM-RECORD-KEY
+000380         FILE STATUS IS XT-MASTER-FILE-STATUS.
+000390     SELECT EXTRACT-FILE ASSIGN TO "NAMEXTRF"
+000400         ORGANIZATION IS LINE SEQUENTIAL.
+000410*
+000420 DATA DIVISION.
+000430 FILE SECTION.
+000440*--------------------------------------------------------------*
+000450* NAME-MASTER-FILE - THE FILE BEING EXTRACTED FROM.            *
+000460*--------------------------------------------------------------*
+000470 FD  NAME-MASTER-FILE.
+000480 01  NM-MASTER-RECORD.
+000490     COPY NAMEMSTR.
+000500*
+000510*--------------------------------------------------------------*
+000520* EXTRACT-FILE - THE PIPE-DELIMITED FEED FOR THE HR/CRM JOB.   *
+000530*--------------------------------------------------------------*
+000540 FD  EXTRACT-FILE.
+000550 01  XT-OUTPUT-LINE                 PIC X(80).
+000560*
+000570 WORKING-STORAGE SECTION.
+000580 77  XT-MASTER-FILE-STATUS          PIC X(02).
+000590 77  XT-MASTER-EOF-SW               PIC X(01) VALUE "N".
+000600     88  XT-MASTER-EOF                          VALUE "Y".
+000610 77  XT-RUN-DATE                    PIC 9(08).
+000620 77  XT-EXTRACT-COUNT               PIC 9(05) VALUE ZERO.
+000630*
+000640*--------------------------------------------------------------*
+000650* WORK AREAS FOR 2300-APPEND-FIELD AND ITS HELPERS             *
+000660*--------------------------------------------------------------*
+000670 77  XT-PTR                         PIC 9(03) COMP.
+000680 77  XT-TRIM-FIELD                  PIC X(20).
+000690 77  XT-TRIM-LEN                    PIC 9(02) COMP.
+000700 77  XT-SCAN-IDX                    PIC 9(02) COMP.
+000710 77  XT-FOUND-SW                    PIC X(01) VALUE "N".
+000720     88  XT-FOUND                                VALUE "Y".
+000730 77  XT-LAST-FIELD-SW               PIC X(01) VALUE "N".
+000740     88  XT-LAST-FIELD                           VALUE "Y".
+000750*
+000760 PROCEDURE DIVISION.
+000770*--------------------------------------------------------------*
+000780* 0000-MAINLINE                                                *
+000790*--------------------------------------------------------------*
+000800 0000-MAINLINE.
+000810     ACCEPT XT-RUN-DATE FROM DATE YYYYMMDD.
+000820     OPEN OUTPUT EXTRACT-FILE.
+000830     PERFORM 2000-EXTRACT-MASTER THRU 2000-EXTRACT-MASTER-EXIT.
+000840     CLOSE EXTRACT-FILE.
+000850     DISPLAY "NAMEXTR COMPLETE - RECORDS EXTRACTED: "
+000860         XT-EXTRACT-COUNT.
+000870     STOP RUN.
+000880*
+000890*--------------------------------------------------------------*
+000900* 2000-EXTRACT-MASTER - SCAN THE MASTER IN KEY SEQUENCE AND    *
+000910* WRITE EVERY RECORD WHOSE NM-ENTRY-DATE MATCHES TODAY.  A     *
+000920* MISSING MASTER FILE (NO NAME EVER CAPTURED) IS NOT AN ERROR -*
+000930* IT JUST MEANS THE EXTRACT IS EMPTY.                          *
+000940*--------------------------------------------------------------*
+000950 2000-EXTRACT-MASTER.
+000960     OPEN INPUT NAME-MASTER-FILE.
+000970     IF XT-MASTER-FILE-STATUS = "35"
+000980         MOVE "Y" TO XT-MASTER-EOF-SW
+000990     ELSE
+001000         MOVE LOW-VALUES TO NM-RECORD-KEY
+001010         START NAME-MASTER-FILE KEY IS NOT LESS THAN NM-RECORD-KEY
+001020             INVALID KEY
+001030                 MOVE "Y" TO XT-MASTER-EOF-SW
+001040         END-START
+001050         PERFORM 2100-READ-AND-EXTRACT
+001060             THRU 2100-READ-AND-EXTRACT-EXIT
+001070             UNTIL XT-MASTER-EOF
+001080         CLOSE NAME-MASTER-FILE
+001090     END-IF.
+001100 2000-EXTRACT-MASTER-EXIT.
+001110     EXIT.
+001120*
+001130 2100-READ-AND-EXTRACT.
+001140     READ NAME-MASTER-FILE NEXT RECORD
+001150         AT END
+001160             MOVE "Y" TO XT-MASTER-EOF-SW
+001170     END-READ.
+001180     IF NOT XT-MASTER-EOF
+001190             AND NM-ENTRY-DATE OF NM-MASTER-RECORD = XT-RUN-DATE
+001200         PERFORM 2200-WRITE-ONE-EXTRACT
+001210             THRU 2200-WRITE-ONE-EXTRACT-EXIT
+001220     END-IF.
+001230 2100-READ-AND-EXTRACT-EXIT.
+001240     EXIT.
+001250*
+001260*--------------------------------------------------------------*
+001270* 2200-WRITE-ONE-EXTRACT - BUILD THE PIPE-DELIMITED LINE FOR   *
+001280* ONE MASTER RECORD AND WRITE IT.                              *
+001290*--------------------------------------------------------------*
+001300 2200-WRITE-ONE-EXTRACT.
+001310     MOVE SPACES TO XT-OUTPUT-LINE.
+001320     MOVE 1 TO XT-PTR.
+001330     MOVE "N" TO XT-LAST-FIELD-SW.
+001340     MOVE PN-LAST-NAME OF NM-MASTER-RECORD TO XT-TRIM-FIELD.
+001350     PERFORM 2300-APPEND-FIELD THRU 2300-APPEND-FIELD-EXIT.
+001360     MOVE PN-FIRST-NAME OF NM-MASTER-RECORD TO XT-TRIM-FIELD.
+001370     PERFORM 2300-APPEND-FIELD THRU 2300-APPEND-FIELD-EXIT.
+001380     MOVE PN-MIDDLE-NAME OF NM-MASTER-RECORD TO XT-TRIM-FIELD.
+001390     PERFORM 2300-APPEND-FIELD THRU 2300-APPEND-FIELD-EXIT.
+001400     MOVE PN-SUFFIX OF NM-MASTER-RECORD TO XT-TRIM-FIELD.
+001410     PERFORM 2300-APPEND-FIELD THRU 2300-APPEND-FIELD-EXIT.
+001420     MOVE NM-ENTRY-DATE OF NM-MASTER-RECORD TO XT-TRIM-FIELD.
+001430     SET XT-LAST-FIELD TO TRUE.
+001440     PERFORM 2300-APPEND-FIELD THRU 2300-APPEND-FIELD-EXIT.
+001450     WRITE XT-OUTPUT-LINE.
+001460     ADD 1 TO XT-EXTRACT-COUNT.
+001470 2200-WRITE-ONE-EXTRACT-EXIT.
+001480     EXIT.
+001490*
+001500*--------------------------------------------------------------*
+001510* 2300-APPEND-FIELD - RIGHT-TRIM XT-TRIM-FIELD AND APPEND IT   *
+001520* TO XT-OUTPUT-LINE AT XT-PTR, FOLLOWED BY A PIPE DELIMITER     *
+001530* UNLESS XT-LAST-FIELD-SW SAYS THIS IS THE LAST FIELD ON THE    *
+001540* LINE.                                                         *
+001550*--------------------------------------------------------------*
+001560 2300-APPEND-FIELD.
+001570     PERFORM 2310-FIND-TRIM-LEN THRU 2310-FIND-TRIM-LEN-EXIT.
+001580     IF XT-TRIM-LEN > 0
+001590         STRING XT-TRIM-FIELD(1:XT-TRIM-LEN) DELIMITED BY SIZE
+001600             INTO XT-OUTPUT-LINE
+001610             WITH POINTER XT-PTR
+001620     END-IF.
+001630     IF NOT XT-LAST-FIELD
+001640         STRING "|" DELIMITED BY SIZE
+001650             INTO XT-OUTPUT-LINE
+001660             WITH POINTER XT-PTR
+001670     END-IF.
+001680 2300-APPEND-FIELD-EXIT.
+001690     EXIT.
+001700*
+001710*--------------------------------------------------------------*
+001720* 2310-FIND-TRIM-LEN - SCAN XT-TRIM-FIELD BACKWARD FOR THE     *
+001730* LAST NON-BLANK CHARACTER.                                    *
+001740*--------------------------------------------------------------*
+001750 2310-FIND-TRIM-LEN.
+001760     MOVE 20 TO XT-SCAN-IDX.
+001770     MOVE "N" TO XT-FOUND-SW.
+001780     PERFORM 2320-CHECK-ONE-POSITION
+001790         THRU 2320-CHECK-ONE-POSITION-EXIT
+001800         UNTIL XT-SCAN-IDX = 0 OR XT-FOUND.
+001810     MOVE XT-SCAN-IDX TO XT-TRIM-LEN.
+001820 2310-FIND-TRIM-LEN-EXIT.
+001830     EXIT.
+001840*
+001850 2320-CHECK-ONE-POSITION.
+001860     IF XT-TRIM-FIELD(XT-SCAN-IDX:1) NOT = SPACE
+001870         SET XT-FOUND TO TRUE
+001880     ELSE
+001890         SUBTRACT 1 FROM XT-SCAN-IDX
+001900     END-IF.
+001910 2320-CHECK-ONE-POSITION-EXIT.
+001920     EXIT.
+001930 END PROGRAM NAMEXTR.
