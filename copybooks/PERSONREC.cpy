@@ -0,0 +1,16 @@
+000100*--------------------------------------------------------------*
+000200* PERSONREC - SHARED PERSON-NAME FIELDS                       *
+000300*                                                              *
+000400* COPY THIS FRAGMENT UNDER AN 01-LEVEL GROUP WHEREVER A PERSON *
+000500* NAME IS CARRIED (CAPTURE WORKING-STORAGE, MASTER FILE        *
+000600* RECORDS, TRANSACTION RECORDS, REPORT LINES).  KEEPING ONE    *
+000700* COPYBOOK FOR THE FIELDS LETS EVERY PROGRAM SORT AND MATCH ON *
+000800* THE SAME LAST-NAME / FIRST-NAME BREAKOUT.                    *
+000900*--------------------------------------------------------------*
+001000*                  DATE       INIT  DESCRIPTION                *
+001100*                  2026-08-09 SV    ORIGINAL COPYBOOK.         *
+001200*--------------------------------------------------------------*
+001300     05  PN-LAST-NAME            PIC X(20).
+001400     05  PN-FIRST-NAME           PIC X(15).
+001500     05  PN-MIDDLE-NAME          PIC X(15).
+001600     05  PN-SUFFIX               PIC X(05).
