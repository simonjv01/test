@@ -0,0 +1,28 @@
+000100*--------------------------------------------------------------*
+000200* NAMEAUD - DAILY NAME-INTAKE AUDIT LOG RECORD LAYOUT.          *
+000300*                                                              *
+000400* ONE RECORD IS APPENDED FOR EVERY NAME OFFERED TO NAMECAP,    *
+000500* WHETHER IT WAS ACCEPTED OR REJECTED, SO A BAD ENTRY CAN      *
+000600* ALWAYS BE TRACED BACK TO THE OPERATOR AND THE RUN THAT       *
+000700* KEYED IT.                                                    *
+000800*--------------------------------------------------------------*
+000900*                  DATE       INIT  DESCRIPTION                *
+001000*                  2026-08-09 SV    ORIGINAL COPYBOOK.         *
+001100*                  2026-08-09 SV    ADDED THE "DUPLICATE"      *
+001200*                                   STATUS FOR THE MASTER-FILE *
+001300*                                   LOOKUP IN NAMECAP.         *
+001350*                  2026-08-09 SV    ADDED THE "CHANGED" AND    *
+001360*                                   "DELETED" STATUSES FOR     *
+001370*                                   NAMEMAIN'S MAINTENANCE     *
+001380*                                   PARAGRAPHS.                *
+001400*--------------------------------------------------------------*
+001500     05  AU-ENTRY-DATE           PIC 9(08).
+001600     05  AU-ENTRY-TIME           PIC 9(06).
+001700     05  AU-OPERATOR-ID          PIC X(08).
+001800     COPY PERSONREC.
+001900     05  AU-STATUS               PIC X(01).
+002000         88  AU-STATUS-ACCEPTED          VALUE "A".
+002100         88  AU-STATUS-REJECTED          VALUE "R".
+002200         88  AU-STATUS-DUPLICATE         VALUE "W".
+002300         88  AU-STATUS-CHANGED           VALUE "C".
+002400         88  AU-STATUS-DELETED           VALUE "D".
