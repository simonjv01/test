@@ -0,0 +1,11 @@
+000100*--------------------------------------------------------------*
+000200* CHKPTREC - BATCH CHECKPOINT RECORD LAYOUT FOR OBTAINBAT.      *
+000300*                                                              *
+000400* HOLDS THE RECORD NUMBER OF THE LAST TRANSACTION-FILE RECORD  *
+000500* SUCCESSFULLY PROCESSED, SO A RESTARTED RUN KNOWS HOW MANY    *
+000600* RECORDS TO SKIP BEFORE RESUMING.                             *
+000700*--------------------------------------------------------------*
+000800*                  DATE       INIT  DESCRIPTION                *
+000900*                  2026-08-09 SV    ORIGINAL COPYBOOK.         *
+001000*--------------------------------------------------------------*
+001100     05  CK-LAST-RECORD-NUM      PIC 9(07).
