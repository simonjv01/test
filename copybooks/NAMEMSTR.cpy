@@ -0,0 +1,20 @@
+000100*--------------------------------------------------------------*
+000200* NAMEMSTR - NAME-MASTER FILE RECORD LAYOUT.                   *
+000300*                                                              *
+000400* COPY THIS UNDER AN 01-LEVEL FD RECORD IN ANY PROGRAM THAT    *
+000500* READS OR WRITES THE NAME-MASTER FILE, SO EVERY PROGRAM SEES *
+000600* THE SAME LAYOUT.                                             *
+000700*--------------------------------------------------------------*
+000800*                  DATE       INIT  DESCRIPTION                *
+000900*                  2026-08-09 SV    ORIGINAL COPYBOOK.         *
+001000*                  2026-08-09 SV    ADDED NM-ENTRY-DATE SO      *
+001100*                                   REPORTS AND EXTRACTS CAN   *
+001200*                                   SCOPE TO A SINGLE DAY.     *
+001250*                  2026-08-09 SV    ADDED NM-RECORD-KEY AND    *
+001260*                                   MADE THE MASTER INDEXED SO *
+001270*                                   NAMEMAIN CAN REWRITE/      *
+001280*                                   DELETE A SPECIFIC RECORD.  *
+001300*--------------------------------------------------------------*
+001310     05  NM-RECORD-KEY           PIC 9(07).
+001400     05  NM-ENTRY-DATE           PIC 9(08).
+001500     COPY PERSONREC.
