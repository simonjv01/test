@@ -0,0 +1,11 @@
+000100*--------------------------------------------------------------*
+000200* NAMETRAN - BATCH NAME TRANSACTION RECORD LAYOUT.              *
+000300*                                                              *
+000400* ONE FIXED-FORMAT RECORD PER NAME ON THE MORNING SIGN-IN      *
+000500* SHEET, LAID OUT WITH THE SAME FIELDS AS PERSONREC SO THE     *
+000600* BATCH LOAD JOB CAN HAND THE RECORD STRAIGHT TO NAMECAP.      *
+000700*--------------------------------------------------------------*
+000800*                  DATE       INIT  DESCRIPTION                *
+000900*                  2026-08-09 SV    ORIGINAL COPYBOOK.         *
+001000*--------------------------------------------------------------*
+001100     COPY PERSONREC.
