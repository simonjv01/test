@@ -0,0 +1,11 @@
+000100*--------------------------------------------------------------*
+000200* NAMECTRL - NEXT-KEY CONTROL RECORD FOR THE NAME-MASTER FILE.  *
+000300*                                                              *
+000400* ONE RECORD HOLDING THE NEXT NM-RECORD-KEY TO ASSIGN.         *
+000500* REWRITTEN IN FULL EVERY TIME A KEY IS HANDED OUT, THE SAME   *
+000600* WAY OBTAINBAT MAINTAINS ITS CHECKPOINT FILE.                 *
+000700*--------------------------------------------------------------*
+000800*                  DATE       INIT  DESCRIPTION                *
+000900*                  2026-08-09 SV    ORIGINAL COPYBOOK.         *
+001000*--------------------------------------------------------------*
+001100     05  CT-NEXT-KEY             PIC 9(07).
