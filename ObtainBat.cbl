@@ -0,0 +1,233 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    OBTAINBAT.
+000120 AUTHOR.        SIMON VARGAS.
+000130 INSTALLATION.  INTAKE-SYSTEMS.
+000140 DATE-WRITTEN.  2026-08-09.
+000150 DATE-COMPILED.
+000160*--------------------------------------------------------------*
+000170* OBTAINBAT IS THE BATCH/JCL COMPANION TO OBTAININPUT.  IT     *
+000180* READS THE MORNING SIGN-IN SHEET FROM THE NAMETRAN FILE, ONE  *
+000190* NAME PER RECORD, AND DRIVES EACH RECORD THROUGH THE SAME     *
+000200* NAMECAP CAPTURE LOGIC THE INTERACTIVE PROGRAM USES, SO THE   *
+000210* WHOLE SHEET CAN BE LOADED IN ONE RUN INSTEAD OF ONE OPERATOR *
+000220* KEYING EACH NAME AT A TERMINAL.                              *
+000230*--------------------------------------------------------------*
+000240* MODIFICATION HISTORY                                        *
+000250*--------------------------------------------------------------*
+000260* DATE       INIT  DESCRIPTION                                 *
+000270* 2026-08-09 SV    ORIGINAL PROGRAM.                           *
+000280* 2026-08-09 SV    TAKE THE OPERATOR/JOB ID FROM THE JCL PARM  *
+000290*                  AND PASS IT TO NAMECAP FOR THE AUDIT LOG.   *
+000300* 2026-08-09 SV    CHECKPOINT THE LAST RECORD NUMBER PROCESSED *
+000310*                  EVERY BT-CHECKPOINT-INTERVAL RECORDS AND    *
+000320*                  HONOR A RESTART FLAG ON THE JCL PARM SO A   *
+000330*                  RERUN AFTER AN ABEND PICKS UP WHERE THE     *
+000340*                  PRIOR RUN LEFT OFF INSTEAD OF FROM THE TOP. *
+000350* 2026-08-09 SV    ADDED THE LEADING 2-BYTE BINARY LENGTH      *
+000360*                  FIELD MVS ALWAYS PLACES AHEAD OF THE PARM   *
+000370*                  TEXT - WITHOUT IT THE OPERATOR ID AND       *
+000380*                  RESTART FLAG WERE BOTH SHIFTED 2 BYTES.     *
+000390* 2026-08-09 SV    GUARDED THE RESTART CHECK ON BT-PARM-LEN SO  *
+000400*                  A NORMAL RUN'S SHORTER PARM NEVER READS PAST *
+000410*                  THE TEXT MVS ACTUALLY SUPPLIED, AND COMPARED *
+000420*                  ONLY THE FIRST 7 BYTES OF THE FLAG SO THE    *
+000430*                  15-CHARACTER RESTART PARM DOES NOT DEPEND ON *
+000440*                  AN 8TH PADDING BYTE THAT IS NEVER SUPPLIED.  *
+000450*--------------------------------------------------------------*
+000460 ENVIRONMENT DIVISION.
+000470 INPUT-OUTPUT SECTION.
+000480 FILE-CONTROL.
+000490     SELECT TRANSACTION-FILE ASSIGN TO "NAMETRAN"
+000500         ORGANIZATION IS LINE SEQUENTIAL.
+000510     SELECT CHECKPOINT-FILE ASSIGN TO "NAMECKPT"
+000520         ORGANIZATION IS SEQUENTIAL
+000530         FILE STATUS IS BT-CHECKPOINT-FILE-STATUS.
+000540*
+000550 DATA DIVISION.
+000560 FILE SECTION.
+000570*--------------------------------------------------------------*
+000580* TRANSACTION-FILE - THE DAY'S SIGN-IN SHEET, ONE NAME PER LINE*
+000590*--------------------------------------------------------------*
+000600 FD  TRANSACTION-FILE.
+000610 01  NT-TRANSACTION-RECORD.
+000620     COPY NAMETRAN.
+000630*
+000640*--------------------------------------------------------------*
+000650* CHECKPOINT-FILE - ONE RECORD HOLDING THE LAST TRANSACTION    *
+000660* RECORD NUMBER SUCCESSFULLY PROCESSED.  REWRITTEN IN FULL     *
+000670* EVERY TIME A NEW CHECKPOINT IS TAKEN.                        *
+000680*--------------------------------------------------------------*
+000690 FD  CHECKPOINT-FILE
+000700     RECORDING MODE IS F.
+000710 01  CK-CHECKPOINT-RECORD.
+000720     COPY CHKPTREC.
+000730*
+000740 WORKING-STORAGE SECTION.
+000750 77  BT-EOF-SW                   PIC X(01) VALUE "N".
+000760     88  BT-EOF                              VALUE "Y".
+000770 77  BT-RETURN-CODE              PIC X(01).
+000780     88  BT-ENTRY-ACCEPTED                   VALUE "A".
+000790     88  BT-ENTRY-REJECTED                   VALUE "R".
+000800 77  BT-ACCEPT-COUNT             PIC 9(05) VALUE ZERO.
+000810 77  BT-REJECT-COUNT             PIC 9(05) VALUE ZERO.
+000820*
+000830*--------------------------------------------------------------*
+000840* WORK AREAS FOR CHECKPOINT/RESTART PROCESSING                 *
+000850*--------------------------------------------------------------*
+000860 77  BT-RECORD-NUM               PIC 9(07) COMP VALUE ZERO.
+000870 77  BT-SKIP-COUNT               PIC 9(07) COMP VALUE ZERO.
+000880 77  BT-CHECKPOINT-INTERVAL      PIC 9(03) COMP VALUE 10.
+000890 77  BT-CHECKPOINT-QUOTIENT      PIC 9(07) COMP.
+000900 77  BT-CHECKPOINT-REMAINDER     PIC 9(03) COMP.
+000910 77  BT-CHECKPOINT-FILE-STATUS   PIC X(02).
+000920 77  BT-RESTART-SW               PIC X(01) VALUE "N".
+000930     88  BT-RESTART                          VALUE "Y".
+000940*
+000950 LINKAGE SECTION.
+000960 01  BT-PARM-FIELD.
+000970     05  BT-PARM-LEN              PIC S9(4) COMP.
+000980     05  BT-PARM-OPERATOR-ID     PIC X(08).
+000990     05  BT-PARM-RESTART-FLAG    PIC X(08).
+001000*
+001010 PROCEDURE DIVISION USING BT-PARM-FIELD.
+001020*--------------------------------------------------------------*
+001030* 0000-MAINLINE                                                *
+001040*--------------------------------------------------------------*
+001050 0000-MAINLINE.
+001060     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+001070     PERFORM 2000-PROCESS-ONE-NAME THRU 2000-PROCESS-ONE-NAME-EXIT
+001080         UNTIL BT-EOF.
+001090     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+001100     STOP RUN.
+001110*
+001120*--------------------------------------------------------------*
+001130* 1000-INITIALIZE - OPEN THE TRANSACTION FILE AND, IF THE PARM *
+001140* CARRIES A RESTART REQUEST, SKIP PAST THE RECORDS ALREADY     *
+001150* PROCESSED BY THE RUN THAT ABENDED.                           *
+001160*--------------------------------------------------------------*
+001170 1000-INITIALIZE.
+001180     OPEN INPUT TRANSACTION-FILE.
+001190     IF BT-PARM-LEN >= 15
+001200             AND BT-PARM-RESTART-FLAG(1:7) = "RESTART"
+001210         SET BT-RESTART TO TRUE
+001220     END-IF.
+001230     IF BT-RESTART
+001240         PERFORM 1100-READ-CHECKPOINT
+001250             THRU 1100-READ-CHECKPOINT-EXIT
+001260         PERFORM 1200-SKIP-TO-CHECKPOINT
+001270             THRU 1200-SKIP-TO-CHECKPOINT-EXIT
+001280     ELSE
+001290         PERFORM 2100-READ-TRANSACTION
+001300             THRU 2100-READ-TRANSACTION-EXIT
+001310     END-IF.
+001320 1000-INITIALIZE-EXIT.
+001330     EXIT.
+001340*
+001350*--------------------------------------------------------------*
+001360* 1100-READ-CHECKPOINT - FETCH THE LAST RECORD NUMBER SAVED BY *
+001370* A PRIOR RUN.  NO CHECKPOINT FILE MEANS NOTHING WAS EVER      *
+001380* SAVED, SO THE RESTART SIMPLY STARTS FROM THE TOP.            *
+001390*--------------------------------------------------------------*
+001400 1100-READ-CHECKPOINT.
+001410     MOVE ZERO TO BT-SKIP-COUNT.
+001420     OPEN INPUT CHECKPOINT-FILE.
+001430     IF BT-CHECKPOINT-FILE-STATUS = "35"
+001440         DISPLAY "*** NO CHECKPOINT FOUND - STARTING FROM TOP ***"
+001450     ELSE
+001460         READ CHECKPOINT-FILE
+001470         MOVE CK-LAST-RECORD-NUM TO BT-SKIP-COUNT
+001480         CLOSE CHECKPOINT-FILE
+001490         DISPLAY "*** RESTARTING AFTER RECORD NUMBER "
+001500             BT-SKIP-COUNT " ***"
+001510     END-IF.
+001520 1100-READ-CHECKPOINT-EXIT.
+001530     EXIT.
+001540*
+001550*--------------------------------------------------------------*
+001560* 1200-SKIP-TO-CHECKPOINT - READ AND DISCARD THE RECORDS THAT  *
+001570* WERE ALREADY LOADED BEFORE THE CHECKPOINT WAS TAKEN, THEN    *
+001580* PRIME THE MAIN LOOP WITH THE RECORD AFTER THE CHECKPOINT -   *
+001590* THE CHECKPOINTED RECORD ITSELF WAS ALREADY PROCESSED BY THE *
+001600* RUN THAT ABENDED AND MUST NOT BE HANDED TO NAMECAP AGAIN.    *
+001610*--------------------------------------------------------------*
+001620 1200-SKIP-TO-CHECKPOINT.
+001630     PERFORM 2100-READ-TRANSACTION
+001640         THRU 2100-READ-TRANSACTION-EXIT
+001650         UNTIL BT-EOF
+001660             OR BT-RECORD-NUM NOT LESS THAN BT-SKIP-COUNT.
+001670     IF NOT BT-EOF
+001680         PERFORM 2100-READ-TRANSACTION
+001690             THRU 2100-READ-TRANSACTION-EXIT
+001700     END-IF.
+001710 1200-SKIP-TO-CHECKPOINT-EXIT.
+001720     EXIT.
+001730*
+001740*--------------------------------------------------------------*
+001750* 2000-PROCESS-ONE-NAME - HAND THE TRANSACTION TO NAMECAP AND  *
+001760* TALLY THE RESULT, TAKE A CHECKPOINT EVERY BT-CHECKPOINT-     *
+001770* INTERVAL RECORDS, THEN READ THE NEXT TRANSACTION.            *
+001780*--------------------------------------------------------------*
+001790 2000-PROCESS-ONE-NAME.
+001800     CALL "NAMECAP" USING NT-TRANSACTION-RECORD
+001810         BT-PARM-OPERATOR-ID BT-RETURN-CODE.
+001820     IF BT-ENTRY-REJECTED
+001830         DISPLAY "*** REJECTED: "
+001840             PN-LAST-NAME OF NT-TRANSACTION-RECORD
+001850         ADD 1 TO BT-REJECT-COUNT
+001860     ELSE
+001870         ADD 1 TO BT-ACCEPT-COUNT
+001880     END-IF.
+001890     DIVIDE BT-RECORD-NUM BY BT-CHECKPOINT-INTERVAL
+001900         GIVING BT-CHECKPOINT-QUOTIENT
+001910         REMAINDER BT-CHECKPOINT-REMAINDER.
+001920     IF BT-CHECKPOINT-REMAINDER = ZERO
+001930         PERFORM 3000-WRITE-CHECKPOINT
+001940             THRU 3000-WRITE-CHECKPOINT-EXIT
+001950     END-IF.
+001960     PERFORM 2100-READ-TRANSACTION
+001970         THRU 2100-READ-TRANSACTION-EXIT.
+001980 2000-PROCESS-ONE-NAME-EXIT.
+001990     EXIT.
+002000*
+002010*--------------------------------------------------------------*
+002020* 2100-READ-TRANSACTION                                        *
+002030*--------------------------------------------------------------*
+002040 2100-READ-TRANSACTION.
+002050     READ TRANSACTION-FILE
+002060         AT END
+002070             MOVE "Y" TO BT-EOF-SW
+002080     END-READ.
+002090     IF NOT BT-EOF
+002100         ADD 1 TO BT-RECORD-NUM
+002110     END-IF.
+002120 2100-READ-TRANSACTION-EXIT.
+002130     EXIT.
+002140*
+002150*--------------------------------------------------------------*
+002160* 3000-WRITE-CHECKPOINT - SAVE THE CURRENT RECORD NUMBER.  THE  *
+002170* FILE IS REOPENED OUTPUT EACH TIME SO IT ALWAYS CONTAINS ONLY *
+002180* THE MOST RECENT CHECKPOINT.                                  *
+002190*--------------------------------------------------------------*
+002200 3000-WRITE-CHECKPOINT.
+002210     OPEN OUTPUT CHECKPOINT-FILE.
+002220     MOVE BT-RECORD-NUM TO CK-LAST-RECORD-NUM.
+002230     WRITE CK-CHECKPOINT-RECORD.
+002240     CLOSE CHECKPOINT-FILE.
+002250 3000-WRITE-CHECKPOINT-EXIT.
+002260     EXIT.
+002270*
+002280*--------------------------------------------------------------*
+002290* 9000-TERMINATE - THE WHOLE FILE MADE IT THROUGH CLEAN, SO    *
+002300* CLEAR THE CHECKPOINT BACK TO ZERO; THE NEXT NORMAL (NON-     *
+002310* RESTART) RUN IS A FRESH LOAD FROM THE TOP OF A NEW FILE.     *
+002320*--------------------------------------------------------------*
+002330 9000-TERMINATE.
+002340     CLOSE TRANSACTION-FILE.
+002350     MOVE ZERO TO BT-RECORD-NUM.
+002360     PERFORM 3000-WRITE-CHECKPOINT
+002370         THRU 3000-WRITE-CHECKPOINT-EXIT.
+002380     DISPLAY "OBTAINBAT COMPLETE - ACCEPTED: " BT-ACCEPT-COUNT
+002390         " REJECTED: " BT-REJECT-COUNT.
+002400 9000-TERMINATE-EXIT.
+002410     EXIT.
+002420 END PROGRAM OBTAINBAT.
