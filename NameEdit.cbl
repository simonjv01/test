@@ -0,0 +1,95 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    NAMEEDIT IS INITIAL.
+000120 AUTHOR.        SIMON VARGAS.
+000130 INSTALLATION.  INTAKE-SYSTEMS.
+000140 DATE-WRITTEN.  2026-08-09.
+000150 DATE-COMPILED.
+000160*--------------------------------------------------------------*
+000170* NAMEEDIT APPLIES THE ONE CHARACTER-LEVEL EDIT THIS SYSTEM    *
+000180* USES FOR A NAME PART: REJECT A BLANK ENTRY WHEN THE FIELD IS *
+000190* REQUIRED, AND OTHERWISE REQUIRE EVERY CHARACTER TO BE        *
+000200* ALPHABETIC OR ONE OF THE ALLOWED PUNCTUATION MARKS.  FACTORED*
+000210* OUT OF NAMECAP SO NAMEMAIN CAN RUN A CORRECTED FIELD THROUGH *
+000220* THE SAME EDIT BEFORE IT IS REWRITTEN TO THE MASTER.          *
+000230*--------------------------------------------------------------*
+000240* MODIFICATION HISTORY                                        *
+000250*--------------------------------------------------------------*
+000260* DATE       INIT  DESCRIPTION                                 *
+000270* 2026-08-09 SV    ORIGINAL PROGRAM - SPLIT OUT OF NAMECAP'S    *
+000280*                  1100-EDIT-FIELD/1150-CHECK-ALLOWED-CHARS SO  *
+000290*                  NAMEMAIN CAN REUSE THE SAME EDIT.            *
+000300*--------------------------------------------------------------*
+000310 ENVIRONMENT DIVISION.
+000320 DATA DIVISION.
+000330 WORKING-STORAGE SECTION.
+000340*--------------------------------------------------------------*
+000350* WORK AREAS FOR 1100-CHECK-ALLOWED-CHARS AND ITS HELPER       *
+000360*--------------------------------------------------------------*
+000370 77  NE-EDIT-CHAR                PIC X(01).
+000380 77  NE-EDIT-IDX                 PIC 9(02) COMP.
+000390*
+000400 LINKAGE SECTION.
+000410 01  NE-EDIT-FIELD               PIC X(20).
+000420*
+000430 01  NE-REQUIRED-FLAG            PIC X(01).
+000440     88  NE-REQUIRED                        VALUE "Y".
+000450*
+000460 01  NE-VALID-FLAG               PIC X(01).
+000470     88  NE-FIELD-VALID                      VALUE "Y".
+000480     88  NE-FIELD-INVALID                    VALUE "N".
+000490*
+000500 PROCEDURE DIVISION USING NE-EDIT-FIELD NE-REQUIRED-FLAG
+000510     NE-VALID-FLAG.
+000520*--------------------------------------------------------------*
+000530* 0000-MAINLINE                                                *
+000540*--------------------------------------------------------------*
+000550 0000-MAINLINE.
+000560     PERFORM 1000-EDIT-FIELD THRU 1000-EDIT-FIELD-EXIT.
+000570     GOBACK.
+000580*
+000590*--------------------------------------------------------------*
+000600* 1000-EDIT-FIELD - REJECT A BLANK/LOW-VALUE ENTRY WHEN         *
+000610* NE-REQUIRED-FLAG IS "Y", THEN CHECK ANY NON-BLANK ENTRY FOR   *
+000620* DISALLOWED CHARACTERS.                                        *
+000630*--------------------------------------------------------------*
+000640 1000-EDIT-FIELD.
+000650     SET NE-FIELD-VALID TO TRUE.
+000660     IF NE-REQUIRED
+000670             AND (NE-EDIT-FIELD = SPACES OR
+000680                  NE-EDIT-FIELD = LOW-VALUE)
+000690         SET NE-FIELD-INVALID TO TRUE
+000700     ELSE
+000710         IF NE-EDIT-FIELD NOT = SPACES
+000720             PERFORM 1100-CHECK-ALLOWED-CHARS
+000730                 THRU 1100-CHECK-ALLOWED-CHARS-EXIT
+000740         END-IF
+000750     END-IF.
+000760 1000-EDIT-FIELD-EXIT.
+000770     EXIT.
+000780*
+000790*--------------------------------------------------------------*
+000800* 1100-CHECK-ALLOWED-CHARS - EVERY CHARACTER MUST BE ALPHABETIC*
+000810* OR ONE OF THE ALLOWED PUNCTUATION MARKS ( ' - . AND SPACE ). *
+000820*--------------------------------------------------------------*
+000830 1100-CHECK-ALLOWED-CHARS.
+000840     MOVE 1 TO NE-EDIT-IDX.
+000850     PERFORM 1110-CHECK-ONE-CHAR THRU 1110-CHECK-ONE-CHAR-EXIT
+000860         UNTIL NE-EDIT-IDX > 20 OR NE-FIELD-INVALID.
+000870 1100-CHECK-ALLOWED-CHARS-EXIT.
+000880     EXIT.
+000890*
+000900 1110-CHECK-ONE-CHAR.
+000910     MOVE NE-EDIT-FIELD(NE-EDIT-IDX:1) TO NE-EDIT-CHAR.
+000920     IF NE-EDIT-CHAR NOT = SPACE
+000930         IF NE-EDIT-CHAR IS NOT ALPHABETIC
+000940                 AND NE-EDIT-CHAR NOT = "'"
+000950                 AND NE-EDIT-CHAR NOT = "-"
+000960                 AND NE-EDIT-CHAR NOT = "."
+000970             SET NE-FIELD-INVALID TO TRUE
+000980         END-IF
+000990     END-IF.
+001000     ADD 1 TO NE-EDIT-IDX.
+001010 1110-CHECK-ONE-CHAR-EXIT.
+001020     EXIT.
+001030*
+001040 END PROGRAM NAMEEDIT.
