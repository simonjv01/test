@@ -0,0 +1,23 @@
+//OBTNBAT  JOB (ACCTNO),'DAILY NAME INTAKE LOAD',CLASS=A,
+//             MSGCLASS=X,NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* RUNS OBTAINBAT TO LOAD THE MORNING SIGN-IN SHEET INTO THE
+//* NAME-MASTER FILE.  ONE TRANSACTION RECORD PER NAME.
+//*
+//* THE PARM IS TWO 8-CHARACTER FIELDS: THE OPERATOR/JOB ID AND AN
+//* OPTIONAL RESTART FLAG.  FOR A NORMAL RUN, OMIT THE RESTART FLAG
+//* (PARM='NITELOAD').  IF THE JOB ABENDS PARTWAY THROUGH, RERUN
+//* THIS STEP WITH PARM='NITELOADRESTART' TO RESUME AFTER THE LAST
+//* CHECKPOINTED RECORD INSTEAD OF FROM THE TOP OF NAMETRAN.
+//*
+//* NAMEMSTR IS THE INDEXED NAME-MASTER (DEFINED BY AN IDCAMS
+//* DEFINE CLUSTER, NOT BY THIS STEP) AND IS OPENED I-O BY NAMECAP,
+//* SO IT IS PASSED DISP=SHR LIKE ANY OTHER PRE-ALLOCATED KSDS.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=OBTAINBAT,PARM='NITELOAD'
+//NAMETRAN DD DSN=INTAKE.DAILY.TRANFILE,DISP=SHR
+//NAMEMSTR DD DSN=INTAKE.NAME.MASTER,DISP=SHR
+//NAMEAUD  DD DSN=INTAKE.NAME.AUDIT,DISP=MOD
+//NAMECKPT DD DSN=INTAKE.NITELOAD.CHKPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
