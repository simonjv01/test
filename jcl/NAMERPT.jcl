@@ -0,0 +1,14 @@
+//NAMERPT  JOB (ACCTNO),'DAILY NAME CONTROL REPORT',CLASS=A,
+//             MSGCLASS=X,NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* RUNS NAMERPT TO PRODUCE THE DAILY NAME-INTAKE CONTROL REPORT.
+//* RUN THIS AFTER OBTAINBAT (OR THE INTERACTIVE SESSIONS) HAVE
+//* FINISHED UPDATING THE NAME-MASTER AND AUDIT FILES FOR THE DAY.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=NAMERPT
+//NAMEMSTR DD DSN=INTAKE.NAME.MASTER,DISP=SHR
+//NAMEAUD  DD DSN=INTAKE.NAME.AUDIT,DISP=SHR
+//SRTWORK  DD DSN=&&SRTWORK,DISP=(NEW,DELETE),
+//             SPACE=(CYL,(5,5)),UNIT=SYSDA
+//NAMERPT1 DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
