@@ -0,0 +1,14 @@
+//NAMEXTR  JOB (ACCTNO),'NIGHTLY HR/CRM NAME EXTRACT',CLASS=A,
+//             MSGCLASS=X,NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* RUNS NAMEXTR TO BUILD THE NIGHTLY PIPE-DELIMITED FEED OF THE
+//* DAY'S NEW NAME-MASTER ENTRIES FOR THE HR/CRM INTAKE JOB.  RUN
+//* THIS AFTER OBTAINBAT (OR THE INTERACTIVE SESSIONS) HAVE
+//* FINISHED UPDATING THE NAME-MASTER FILE FOR THE DAY, AND BEFORE
+//* THE HR/CRM INTAKE JOB PICKS UP NAMEXTRF.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=NAMEXTR
+//NAMEMSTR DD DSN=INTAKE.NAME.MASTER,DISP=SHR
+//NAMEXTRF DD DSN=INTAKE.NAME.XTRFEED,DISP=(,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
