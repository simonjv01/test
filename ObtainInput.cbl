@@ -1,19 +1,93 @@
-       identification division.
-       program-id. "OBTAININPUT".
-       author. SIMON VARGAS
-      *This is a comment in COBOL
-       environment division.
-
-       data division.
-       working-storage section.
-       01 NAME pic A(20).
-
-       procedure division.
-      *> cobol-lint CL002 0100-start-here
-       0100-START-HERE.
-           display "Please enter your name: ".
-           accept NAME.
-           display "It is nice to meet you, ", NAME.
-       STOP RUN.
-       end program OBTAININPUT.
-       
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    OBTAININPUT.
+000300 AUTHOR.        SIMON VARGAS.
+000400 INSTALLATION.  INTAKE-SYSTEMS.
+000500 DATE-WRITTEN.  2024-01-15.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800* MODIFICATION HISTORY                                        *
+000900*--------------------------------------------------------------*
+001000* DATE       INIT  DESCRIPTION                                 *
+001100* 2024-01-15 SV    ORIGINAL PROGRAM - ACCEPT NAME AND GREET.   *
+001200* 2026-08-09 SV    WRITE EACH CAPTURED NAME TO THE NAME-MASTER *
+001300*                  SEQUENTIAL FILE SO INTAKE IS NO LONGER LOST *
+001400*                  AT END OF RUN.                              *
+001500* 2026-08-09 SV    REPLACED THE FLAT NAME FIELD WITH THE       *
+001600*                  SHARED PERSONREC COPYBOOK AND PROMPT FOR    *
+001700*                  EACH NAME PART SEPARATELY.                  *
+001800* 2026-08-09 SV    EDIT EACH NAME PART BEFORE IT IS ACCEPTED - *
+001900*                  REJECT BLANK REQUIRED FIELDS AND ANY FIELD  *
+002000*                  CARRYING DIGITS OR PUNCTUATION OUTSIDE THE  *
+002100*                  ALLOW-LIST, RE-PROMPTING THE OPERATOR.      *
+002200* 2026-08-09 SV    MOVED THE EDIT AND MASTER-FILE WRITE INTO   *
+002300*                  THE NEW NAMECAP SUBPROGRAM SO THE BATCH/JCL *
+002400*                  LOAD JOB CAN DRIVE THE SAME CAPTURE LOGIC.  *
+002500* 2026-08-09 SV    PROMPT FOR THE OPERATOR ID ONCE AT STARTUP  *
+002600*                  AND PASS IT TO NAMECAP FOR THE AUDIT LOG.   *
+002700*--------------------------------------------------------------*
+002800 ENVIRONMENT DIVISION.
+002900 DATA DIVISION.
+003000 WORKING-STORAGE SECTION.
+003100*--------------------------------------------------------------*
+003200* OI-PERSON-NAME - NAME PARTS ACCEPTED FROM THE OPERATOR       *
+003300*--------------------------------------------------------------*
+003400 01  OI-PERSON-NAME.
+003500     COPY PERSONREC.
+003600*
+003700 77  OI-OPERATOR-ID              PIC X(08).
+003800 77  OI-RETURN-CODE              PIC X(01).
+003900     88  OI-ENTRY-ACCEPTED                  VALUE "A".
+004000     88  OI-ENTRY-REJECTED                  VALUE "R".
+004100*
+004200 PROCEDURE DIVISION.
+004300*--------------------------------------------------------------*
+004400* 0000-MAINLINE                                                *
+004500*--------------------------------------------------------------*
+004600 0000-MAINLINE.
+004700     PERFORM 0050-GET-OPERATOR-ID THRU 0050-GET-OPERATOR-ID-EXIT.
+004800     PERFORM 0100-START-HERE THRU 0100-START-HERE-EXIT.
+004900     STOP RUN.
+005000*
+005100*--------------------------------------------------------------*
+005200* 0050-GET-OPERATOR-ID - CAPTURED ONCE PER RUN FOR THE AUDIT   *
+005300* LOG (SEE NAMECAP).                                           *
+005400*--------------------------------------------------------------*
+005500 0050-GET-OPERATOR-ID.
+005600     DISPLAY "Please enter your operator ID....: ".
+005700     ACCEPT OI-OPERATOR-ID.
+005800 0050-GET-OPERATOR-ID-EXIT.
+005900     EXIT.
+006000*
+006100*> cobol-lint CL002 0100-start-here
+006200*--------------------------------------------------------------*
+006300* 0100-START-HERE - ACCEPT ONE NAME FROM THE OPERATOR AND HAND *
+006400* IT TO NAMECAP TO EDIT AND PERSIST.  IF NAMECAP REJECTS THE   *
+006500* ENTRY, RE-PROMPT FOR THE WHOLE NAME.                         *
+006600*--------------------------------------------------------------*
+006700 0100-START-HERE.
+006800     PERFORM 0110-GET-NAME-FIELDS THRU 0110-GET-NAME-FIELDS-EXIT.
+006900     CALL "NAMECAP" USING OI-PERSON-NAME OI-OPERATOR-ID
+007000         OI-RETURN-CODE.
+007100     IF OI-ENTRY-REJECTED
+007200         DISPLAY "  *** That entry was rejected - "
+007300             "please re-enter. ***"
+007400         GO TO 0100-START-HERE
+007500     END-IF.
+007600 0100-START-HERE-EXIT.
+007700     EXIT.
+007800*
+007900*--------------------------------------------------------------*
+008000* 0110-GET-NAME-FIELDS - PROMPT FOR EACH NAME PART.            *
+008100*--------------------------------------------------------------*
+008200 0110-GET-NAME-FIELDS.
+008300     DISPLAY "Please enter the last name.......: ".
+008400     ACCEPT PN-LAST-NAME OF OI-PERSON-NAME.
+008500     DISPLAY "Please enter the first name......: ".
+008600     ACCEPT PN-FIRST-NAME OF OI-PERSON-NAME.
+008700     DISPLAY "Please enter the middle name.....: ".
+008800     ACCEPT PN-MIDDLE-NAME OF OI-PERSON-NAME.
+008900     DISPLAY "Please enter the suffix, if any..: ".
+009000     ACCEPT PN-SUFFIX OF OI-PERSON-NAME.
+009100 0110-GET-NAME-FIELDS-EXIT.
+009200     EXIT.
+009300 END PROGRAM OBTAININPUT.
