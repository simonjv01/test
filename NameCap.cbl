@@ -0,0 +1,356 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    NAMECAP IS INITIAL.
+000120 AUTHOR.        SIMON VARGAS.
+000130 INSTALLATION.  INTAKE-SYSTEMS.
+000140 DATE-WRITTEN.  2026-08-09.
+000150 DATE-COMPILED.
+000160*--------------------------------------------------------------*
+000170* NAMECAP VALIDATES ONE NAME (LAST/FIRST/MIDDLE/SUFFIX) AND,   *
+000180* IF IT PASSES EDIT, WRITES IT TO THE NAME-MASTER FILE AND     *
+000190* GREETS THE OPERATOR.  FACTORED OUT OF OBTAININPUT SO THAT    *
+000200* THE INTERACTIVE FRONT END AND THE BATCH/JCL FRONT END DRIVE  *
+000210* THE EXACT SAME CAPTURE LOGIC.                                *
+000220*--------------------------------------------------------------*
+000230* MODIFICATION HISTORY                                        *
+000240*--------------------------------------------------------------*
+000250* DATE       INIT  DESCRIPTION                                 *
+000260* 2026-08-09 SV    ORIGINAL PROGRAM - SPLIT OUT OF OBTAININPUT *
+000270*                  TO SUPPORT THE NEW BATCH/JCL LOAD PROGRAM.  *
+000280* 2026-08-09 SV    APPEND AN AUDIT RECORD (OPERATOR ID, RUN     *
+000290*                  DATE/TIME, STATUS) FOR EVERY NAME OFFERED,  *
+000300*                  ACCEPTED OR REJECTED.                        *
+000310* 2026-08-09 SV    LOOK UP THE MASTER FOR AN EXACT OR CLOSE     *
+000320*                  MATCH BEFORE WRITING; WARN BUT STILL WRITE. *
+000330* 2026-08-09 SV    STAMP NM-ENTRY-DATE ON EVERY MASTER RECORD  *
+000340*                  SO NAMERPT/NAMEXTR CAN SCOPE TO ONE DAY.    *
+000350* 2026-08-09 SV    CONVERTED THE MASTER TO INDEXED, KEYED BY A *
+000360*                  GENERATED NM-RECORD-KEY, SO THE NEW NAMEMAIN*
+000370*                  MAINTENANCE PROGRAM CAN REWRITE/DELETE ONE  *
+000380*                  RECORD WITHOUT REBUILDING THE WHOLE FILE.   *
+000390* 2026-08-09 SV    MOVED THE CHARACTER-LEVEL FIELD EDIT OUT TO *
+000400*                  A NEW NAMEEDIT SUBPROGRAM SO NAMEMAIN CAN    *
+000410*                  RUN A CORRECTED FIELD THROUGH THE SAME EDIT.*
+000420* 2026-08-09 SV    DISPLAY THE POSSIBLE-DUPLICATE WARNING      *
+000430*                  BEFORE THE RECORD IS WRITTEN, NOT AFTER, AND*
+000440*                  REJECT THE ENTRY IF THE MASTER WRITE FAILS  *
+000450*                  INSTEAD OF REPORTING IT AS ACCEPTED.        *
+000460*--------------------------------------------------------------*
+000470 ENVIRONMENT DIVISION.
+000480 INPUT-OUTPUT SECTION.
+000490 FILE-CONTROL.
+000500     SELECT NAME-MASTER-FILE ASSIGN TO "NAMEMSTR"
+000510         ORGANIZATION IS INDEXED
+000520         ACCESS MODE IS DYNAMIC
+000530         RECORD KEY IS NM-RECORD-KEY
+000540         FILE STATUS IS NC-MASTER-FILE-STATUS.
+000550     SELECT AUDIT-FILE ASSIGN TO "NAMEAUD"
+000560         ORGANIZATION IS SEQUENTIAL
+000570         FILE STATUS IS NC-AUDIT-FILE-STATUS.
+000580     SELECT CONTROL-FILE ASSIGN TO "NAMECTRL"
+000590         ORGANIZATION IS SEQUENTIAL
+000600         FILE STATUS IS NC-CONTROL-FILE-STATUS.
+000610*
+000620 DATA DIVISION.
+000630 FILE SECTION.
+000640*--------------------------------------------------------------*
+000650* NAME-MASTER-FILE - ONE RECORD WRITTEN FOR EVERY NAME ACCEPTED*
+000660*--------------------------------------------------------------*
+000670 FD  NAME-MASTER-FILE.
+000680 01  NM-MASTER-RECORD.
+000690     COPY NAMEMSTR.
+000700*
+000710*--------------------------------------------------------------*
+000720* AUDIT-FILE - ONE RECORD FOR EVERY NAME OFFERED TO NAMECAP.   *
+000730*--------------------------------------------------------------*
+000740 FD  AUDIT-FILE
+000750     RECORDING MODE IS F.
+000760 01  AU-AUDIT-RECORD.
+000770     COPY NAMEAUD.
+000780*
+000790*--------------------------------------------------------------*
+000800* CONTROL-FILE - HOLDS THE NEXT NM-RECORD-KEY TO HAND OUT.     *
+000810*--------------------------------------------------------------*
+000820 FD  CONTROL-FILE
+000830     RECORDING MODE IS F.
+000840 01  CT-CONTROL-RECORD.
+000850     COPY NAMECTRL.
+000860*
+000870 WORKING-STORAGE SECTION.
+000880*--------------------------------------------------------------*
+000890* EDIT WORK AREAS FOR 1000-VALIDATE-NAME AND ITS HELPER        *
+000900*--------------------------------------------------------------*
+000910 77  NC-EDIT-FIELD               PIC X(20).
+000920 77  NC-EDIT-REQUIRED-SW         PIC X(01) VALUE "Y".
+000930     88  NC-EDIT-REQUIRED                   VALUE "Y".
+000940     88  NC-EDIT-OPTIONAL                   VALUE "N".
+000950 77  NC-VALID-SW                 PIC X(01) VALUE "N".
+000960     88  NC-FIELD-VALID                     VALUE "Y".
+000970     88  NC-FIELD-INVALID                   VALUE "N".
+000980 77  NC-WRITE-FAILED-SW          PIC X(01) VALUE "N".
+000990     88  NC-WRITE-FAILED                    VALUE "Y".
+001000     88  NC-WRITE-OK                         VALUE "N".
+001010*
+001020*--------------------------------------------------------------*
+001030* WORK AREAS FOR 1500-CHECK-DUPLICATE AND ITS HELPERS          *
+001040*--------------------------------------------------------------*
+001050 77  NC-MASTER-FILE-STATUS       PIC X(02).
+001060 77  NC-DUP-SW                   PIC X(01) VALUE "N".
+001070     88  NC-DUP-FOUND                       VALUE "Y".
+001080     88  NC-DUP-NOT-FOUND                   VALUE "N".
+001090 77  NC-DUP-EOF-SW               PIC X(01) VALUE "N".
+001100     88  NC-DUP-EOF                         VALUE "Y".
+001110*
+001120*--------------------------------------------------------------*
+001130* WORK AREAS FOR 1600-GET-NEXT-KEY                             *
+001140*--------------------------------------------------------------*
+001150 77  NC-CONTROL-FILE-STATUS      PIC X(02).
+001160 77  NC-NEXT-KEY                 PIC 9(07) COMP.
+001170 77  NC-RUN-DATE                 PIC 9(08).
+001180 77  NC-RUN-TIME                 PIC 9(06).
+001190*
+001200*--------------------------------------------------------------*
+001210* WORK AREA FOR 3000-WRITE-AUDIT-LOG                           *
+001220*--------------------------------------------------------------*
+001230 77  NC-AUDIT-FILE-STATUS        PIC X(02).
+001240 LINKAGE SECTION.
+001250 01  NC-PERSON-NAME.
+001260     COPY PERSONREC.
+001270*
+001280 01  NC-OPERATOR-ID              PIC X(08).
+001290*
+001300 01  NC-RETURN-CODE              PIC X(01).
+001310     88  NC-ENTRY-ACCEPTED                  VALUE "A" "W".
+001320     88  NC-ENTRY-REJECTED                  VALUE "R".
+001330     88  NC-ENTRY-DUPLICATE                 VALUE "W".
+001340*
+001350 PROCEDURE DIVISION USING NC-PERSON-NAME NC-OPERATOR-ID
+001360     NC-RETURN-CODE.
+001370*--------------------------------------------------------------*
+001380* 0000-MAINLINE                                                *
+001390*--------------------------------------------------------------*
+001400 0000-MAINLINE.
+001410     ACCEPT NC-RUN-DATE FROM DATE YYYYMMDD.
+001420     ACCEPT NC-RUN-TIME FROM TIME.
+001430     PERFORM 1000-VALIDATE-NAME THRU 1000-VALIDATE-NAME-EXIT.
+001440     IF NC-FIELD-INVALID
+001450         SET NC-ENTRY-REJECTED TO TRUE
+001460     ELSE
+001470         PERFORM 1500-CHECK-DUPLICATE
+001480             THRU 1500-CHECK-DUPLICATE-EXIT
+001490         IF NC-DUP-FOUND
+001500             MOVE "W" TO NC-RETURN-CODE
+001510             DISPLAY "  *** POSSIBLE DUPLICATE - A SIMILAR "
+001520                 "NAME IS ALREADY ON THE MASTER. ***"
+001530         ELSE
+001540             MOVE "A" TO NC-RETURN-CODE
+001550         END-IF
+001560         PERFORM 2000-WRITE-MASTER THRU 2000-WRITE-MASTER-EXIT
+001570         IF NC-WRITE-FAILED
+001580             SET NC-ENTRY-REJECTED TO TRUE
+001590         END-IF
+001600     END-IF.
+001610     PERFORM 3000-WRITE-AUDIT-LOG THRU 3000-WRITE-AUDIT-LOG-EXIT.
+001620     GOBACK.
+001630*
+001640*--------------------------------------------------------------*
+001650* 1000-VALIDATE-NAME - LAST AND FIRST NAME ARE REQUIRED;       *
+001660* MIDDLE NAME AND SUFFIX ARE OPTIONAL.  EVERY NON-BLANK FIELD  *
+001670* MUST PASS THE CHARACTER EDIT IN 1100-EDIT-FIELD.             *
+001680*--------------------------------------------------------------*
+001690 1000-VALIDATE-NAME.
+001700     SET NC-FIELD-VALID TO TRUE.
+001710     MOVE "Y" TO NC-EDIT-REQUIRED-SW.
+001720     MOVE PN-LAST-NAME OF NC-PERSON-NAME TO NC-EDIT-FIELD.
+001730     PERFORM 1100-EDIT-FIELD THRU 1100-EDIT-FIELD-EXIT.
+001740     IF NC-FIELD-VALID
+001750         MOVE "Y" TO NC-EDIT-REQUIRED-SW
+001760         MOVE PN-FIRST-NAME OF NC-PERSON-NAME TO NC-EDIT-FIELD
+001770         PERFORM 1100-EDIT-FIELD THRU 1100-EDIT-FIELD-EXIT
+001780     END-IF.
+001790     IF NC-FIELD-VALID
+001800         MOVE "N" TO NC-EDIT-REQUIRED-SW
+001810         MOVE PN-MIDDLE-NAME OF NC-PERSON-NAME TO NC-EDIT-FIELD
+001820         PERFORM 1100-EDIT-FIELD THRU 1100-EDIT-FIELD-EXIT
+001830     END-IF.
+001840     IF NC-FIELD-VALID
+001850         MOVE "N" TO NC-EDIT-REQUIRED-SW
+001860         MOVE PN-SUFFIX OF NC-PERSON-NAME TO NC-EDIT-FIELD
+001870         PERFORM 1100-EDIT-FIELD THRU 1100-EDIT-FIELD-EXIT
+001880     END-IF.
+001890 1000-VALIDATE-NAME-EXIT.
+001900     EXIT.
+001910*
+001920*--------------------------------------------------------------*
+001930* 1100-EDIT-FIELD - COMMON EDIT FOR NC-EDIT-FIELD, VIA THE      *
+001940* SHARED NAMEEDIT SUBPROGRAM SO NAMEMAIN'S CORRECTION PATH CAN  *
+001950* RUN THE SAME EDIT.                                            *
+001960*--------------------------------------------------------------*
+001970 1100-EDIT-FIELD.
+001980     CALL "NAMEEDIT" USING NC-EDIT-FIELD NC-EDIT-REQUIRED-SW
+001990         NC-VALID-SW.
+002000 1100-EDIT-FIELD-EXIT.
+002010     EXIT.
+002020*
+002030*--------------------------------------------------------------*
+002040* 1500-CHECK-DUPLICATE - SCAN THE EXISTING MASTER FOR AN EXACT *
+002050* OR CLOSE MATCH ON LAST NAME / FIRST NAME BEFORE THE NEW      *
+002060* RECORD IS WRITTEN.  A MISSING MASTER (FIRST RUN OF THE DAY)  *
+002070* IS NOT AN ERROR - THERE IS SIMPLY NOTHING TO MATCH AGAINST.  *
+002080*--------------------------------------------------------------*
+002090 1500-CHECK-DUPLICATE.
+002100     SET NC-DUP-NOT-FOUND TO TRUE.
+002110     OPEN INPUT NAME-MASTER-FILE.
+002120     IF NC-MASTER-FILE-STATUS NOT = "35"
+002130         MOVE "N" TO NC-DUP-EOF-SW
+002140         MOVE LOW-VALUES TO NM-RECORD-KEY
+002150         START NAME-MASTER-FILE KEY IS NOT LESS THAN NM-RECORD-KEY
+002160             INVALID KEY
+002170                 MOVE "Y" TO NC-DUP-EOF-SW
+002180         END-START
+002190         IF NOT NC-DUP-EOF
+002200             PERFORM 1510-READ-MASTER THRU 1510-READ-MASTER-EXIT
+002210             PERFORM 1520-COMPARE-ONE-RECORD
+002220                 THRU 1520-COMPARE-ONE-RECORD-EXIT
+002230                 UNTIL NC-DUP-EOF OR NC-DUP-FOUND
+002240         END-IF
+002250         CLOSE NAME-MASTER-FILE
+002260     END-IF.
+002270 1500-CHECK-DUPLICATE-EXIT.
+002280     EXIT.
+002290*
+002300 1510-READ-MASTER.
+002310     READ NAME-MASTER-FILE NEXT RECORD
+002320         AT END
+002330             MOVE "Y" TO NC-DUP-EOF-SW
+002340     END-READ.
+002350 1510-READ-MASTER-EXIT.
+002360     EXIT.
+002370*
+002380*--------------------------------------------------------------*
+002390* 1520-COMPARE-ONE-RECORD - EXACT MATCH IS THE SAME LAST NAME  *
+002400* AND FIRST NAME; A CLOSE MATCH IS THE SAME LAST NAME WITH THE *
+002410* FIRST THREE LETTERS OF THE FIRST NAME ALSO MATCHING.         *
+002420*--------------------------------------------------------------*
+002430 1520-COMPARE-ONE-RECORD.
+002440     IF PN-LAST-NAME OF NM-MASTER-RECORD
+002450             = PN-LAST-NAME OF NC-PERSON-NAME
+002460         IF PN-FIRST-NAME OF NM-MASTER-RECORD
+002470                 = PN-FIRST-NAME OF NC-PERSON-NAME
+002480             OR PN-FIRST-NAME OF NM-MASTER-RECORD(1:3)
+002490                 = PN-FIRST-NAME OF NC-PERSON-NAME(1:3)
+002500             SET NC-DUP-FOUND TO TRUE
+002510         END-IF
+002520     END-IF.
+002530     IF NOT NC-DUP-FOUND
+002540         PERFORM 1510-READ-MASTER THRU 1510-READ-MASTER-EXIT
+002550     END-IF.
+002560 1520-COMPARE-ONE-RECORD-EXIT.
+002570     EXIT.
+002580*
+002590*--------------------------------------------------------------*
+002600* 1600-GET-NEXT-KEY - HAND OUT THE NEXT NM-RECORD-KEY AND      *
+002610* ADVANCE THE CONTROL FILE PAST IT.  A MISSING CONTROL FILE     *
+002620* (FIRST NAME EVER CAPTURED) STARTS THE SEQUENCE AT 1.          *
+002630*--------------------------------------------------------------*
+002640 1600-GET-NEXT-KEY.
+002650     OPEN INPUT CONTROL-FILE.
+002660     IF NC-CONTROL-FILE-STATUS = "35"
+002670         MOVE 1 TO NC-NEXT-KEY
+002680     ELSE
+002690         READ CONTROL-FILE
+002700         MOVE CT-NEXT-KEY TO NC-NEXT-KEY
+002710         CLOSE CONTROL-FILE
+002720     END-IF.
+002730     OPEN OUTPUT CONTROL-FILE.
+002740     MOVE NC-NEXT-KEY TO CT-NEXT-KEY.
+002750     ADD 1 TO CT-NEXT-KEY.
+002760     WRITE CT-CONTROL-RECORD.
+002770     CLOSE CONTROL-FILE.
+002780 1600-GET-NEXT-KEY-EXIT.
+002790     EXIT.
+002800*
+002810*--------------------------------------------------------------*
+002820* 2000-WRITE-MASTER - PERSIST THE VALIDATED NAME AND GREET.  IF *
+002830* THE WRITE FAILS, SET NC-WRITE-FAILED-SW SO 0000-MAINLINE CAN  *
+002840* REJECT THE ENTRY INSTEAD OF REPORTING IT AS ACCEPTED.         *
+002850*--------------------------------------------------------------*
+002860 2000-WRITE-MASTER.
+002870     MOVE "N" TO NC-WRITE-FAILED-SW.
+002880     PERFORM 1600-GET-NEXT-KEY THRU 1600-GET-NEXT-KEY-EXIT.
+002890     PERFORM 2050-OPEN-MASTER-FOR-WRITE
+002900         THRU 2050-OPEN-MASTER-FOR-WRITE-EXIT.
+002910     MOVE NC-NEXT-KEY TO NM-RECORD-KEY.
+002920     MOVE NC-RUN-DATE TO NM-ENTRY-DATE.
+002930     MOVE PN-LAST-NAME OF NC-PERSON-NAME
+002940         TO PN-LAST-NAME OF NM-MASTER-RECORD.
+002950     MOVE PN-FIRST-NAME OF NC-PERSON-NAME
+002960         TO PN-FIRST-NAME OF NM-MASTER-RECORD.
+002970     MOVE PN-MIDDLE-NAME OF NC-PERSON-NAME
+002980         TO PN-MIDDLE-NAME OF NM-MASTER-RECORD.
+002990     MOVE PN-SUFFIX OF NC-PERSON-NAME
+003000         TO PN-SUFFIX OF NM-MASTER-RECORD.
+003010     WRITE NM-MASTER-RECORD
+003020         INVALID KEY
+003030             DISPLAY "*** COULD NOT WRITE MASTER RECORD - KEY "
+003040                 NM-RECORD-KEY " ALREADY EXISTS ***"
+003050             MOVE "Y" TO NC-WRITE-FAILED-SW
+003060     END-WRITE.
+003070     CLOSE NAME-MASTER-FILE.
+003080     IF NC-WRITE-OK
+003090         DISPLAY "It is nice to meet you, "
+003100             PN-FIRST-NAME OF NC-PERSON-NAME " "
+003110             PN-LAST-NAME OF NC-PERSON-NAME
+003120     END-IF.
+003130 2000-WRITE-MASTER-EXIT.
+003140     EXIT.
+003150*
+003160*--------------------------------------------------------------*
+003170* 2050-OPEN-MASTER-FOR-WRITE - OPEN I-O FOR THE USUAL CASE; IF  *
+003180* THE MASTER HAS NEVER BEEN WRITTEN BEFORE, FALL BACK TO OPEN   *
+003190* OUTPUT SO THE RUNTIME CREATES THE INDEXED FILE ON FIRST WRITE.*
+003200*--------------------------------------------------------------*
+003210 2050-OPEN-MASTER-FOR-WRITE.
+003220     OPEN I-O NAME-MASTER-FILE.
+003230     IF NC-MASTER-FILE-STATUS = "35"
+003240         OPEN OUTPUT NAME-MASTER-FILE
+003250     END-IF.
+003260 2050-OPEN-MASTER-FOR-WRITE-EXIT.
+003270     EXIT.
+003280*
+003290*--------------------------------------------------------------*
+003300* 3000-WRITE-AUDIT-LOG - APPEND ONE AUDIT RECORD REGARDLESS OF *
+003310* WHETHER THE ENTRY WAS ACCEPTED OR REJECTED.  OPEN EXTEND     *
+003320* ASSUMES THE FILE ALREADY EXISTS; IF THIS IS THE VERY FIRST   *
+003330* NAME EVER OFFERED, FALL BACK TO OPEN OUTPUT THE SAME WAY     *
+003340* 2050-OPEN-MASTER-FOR-WRITE DOES FOR NAME-MASTER-FILE.        *
+003350*--------------------------------------------------------------*
+003360 3000-WRITE-AUDIT-LOG.
+003370     OPEN EXTEND AUDIT-FILE.
+003380     IF NC-AUDIT-FILE-STATUS = "35"
+003390         OPEN OUTPUT AUDIT-FILE
+003400     END-IF.
+003410     MOVE NC-RUN-DATE TO AU-ENTRY-DATE OF AU-AUDIT-RECORD.
+003420     MOVE NC-RUN-TIME TO AU-ENTRY-TIME OF AU-AUDIT-RECORD.
+003430     MOVE NC-OPERATOR-ID TO AU-OPERATOR-ID OF AU-AUDIT-RECORD.
+003440     MOVE PN-LAST-NAME OF NC-PERSON-NAME
+003450         TO PN-LAST-NAME OF AU-AUDIT-RECORD.
+003460     MOVE PN-FIRST-NAME OF NC-PERSON-NAME
+003470         TO PN-FIRST-NAME OF AU-AUDIT-RECORD.
+003480     MOVE PN-MIDDLE-NAME OF NC-PERSON-NAME
+003490         TO PN-MIDDLE-NAME OF AU-AUDIT-RECORD.
+003500     MOVE PN-SUFFIX OF NC-PERSON-NAME
+003510         TO PN-SUFFIX OF AU-AUDIT-RECORD.
+003520     IF NC-ENTRY-REJECTED
+003530         SET AU-STATUS-REJECTED OF AU-AUDIT-RECORD TO TRUE
+003540     ELSE
+003550         IF NC-ENTRY-DUPLICATE
+003560             SET AU-STATUS-DUPLICATE OF AU-AUDIT-RECORD TO TRUE
+003570         ELSE
+003580             SET AU-STATUS-ACCEPTED OF AU-AUDIT-RECORD TO TRUE
+003590         END-IF
+003600     END-IF.
+003610     WRITE AU-AUDIT-RECORD.
+003620     CLOSE AUDIT-FILE.
+003630 3000-WRITE-AUDIT-LOG-EXIT.
+003640     EXIT.
+003650 END PROGRAM NAMECAP.
