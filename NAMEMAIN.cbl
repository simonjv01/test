@@ -0,0 +1,390 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    NAMEMAIN.
+000120 AUTHOR.        SIMON VARGAS.
+000130 INSTALLATION.  INTAKE-SYSTEMS.
+000140 DATE-WRITTEN.  2026-08-09.
+000150 DATE-COMPILED.
+000160*--------------------------------------------------------------*
+000170* NAMEMAIN IS THE INTERACTIVE MAINTENANCE FRONT END FOR THE    *
+000180* NAME-MASTER FILE.  IT LETS AN OPERATOR BROWSE EVERY NAME ON  *
+000190* FILE, CORRECT A MISSPELLED ENTRY, OR DELETE A BAD ONE,       *
+000200* WITHOUT ANYONE HAVING TO EDIT THE RAW DATA FILE BY HAND.     *
+000210*--------------------------------------------------------------*
+000220* MODIFICATION HISTORY                                        *
+000230*--------------------------------------------------------------*
+000240* DATE       INIT  DESCRIPTION                                 *
+000250* 2026-08-09 SV    ORIGINAL PROGRAM.                           *
+000260* 2026-08-09 SV    ADDED AN "ADD A NAME" MENU CHOICE THAT CALLS *
+000270*                  NAMECAP, SO A NEW NAME CAN BE CAPTURED FROM  *
+000280*                  THIS PROGRAM INSTEAD OF ONLY OBTAININPUT/    *
+000290*                  OBTAINBAT.  ALSO NOW PROMPTS FOR AN OPERATOR *
+000300*                  ID AT STARTUP, RUNS EACH CORRECTED FIELD IN  *
+000310*                  3200-APPLY-CORRECTIONS THROUGH THE SAME      *
+000320*                  CHARACTER EDIT NAMECAP USES (VIA THE NEW     *
+000330*                  NAMEEDIT SUBPROGRAM), AND APPENDS AN AUDIT   *
+000340*                  RECORD FOR EVERY CHANGE AND DELETE SO THOSE  *
+000350*                  ACTIONS ARE TRACEABLE LIKE A CAPTURE IS.     *
+000360*--------------------------------------------------------------*
+000370 ENVIRONMENT DIVISION.
+000380 INPUT-OUTPUT SECTION.
+000390 FILE-CONTROL.
+000400     SELECT NAME-MASTER-FILE ASSIGN TO "NAMEMSTR"
+000410         ORGANIZATION IS INDEXED
+000420         ACCESS MODE IS DYNAMIC
+000430         RECORD KEY IS NM-RECORD-KEY
+000440         FILE STATUS IS MN-MASTER-FILE-STATUS.
+000450     SELECT AUDIT-FILE ASSIGN TO "NAMEAUD"
+000460         ORGANIZATION IS SEQUENTIAL
+000470         FILE STATUS IS MN-AUDIT-FILE-STATUS.
+000480*
+000490 DATA DIVISION.
+000500 FILE SECTION.
+000510*--------------------------------------------------------------*
+000520* NAME-MASTER-FILE - THE FILE BEING MAINTAINED.                *
+000530*--------------------------------------------------------------*
+000540 FD  NAME-MASTER-FILE.
+000550 01  NM-MASTER-RECORD.
+000560     COPY NAMEMSTR.
+000570*
+000580*--------------------------------------------------------------*
+000590* AUDIT-FILE - ONE RECORD APPENDED FOR EVERY CHANGE OR DELETE   *
+000600* MADE THROUGH THIS PROGRAM.                                    *
+000610*--------------------------------------------------------------*
+000620 FD  AUDIT-FILE
+000630     RECORDING MODE IS F.
+000640 01  AU-AUDIT-RECORD.
+000650     COPY NAMEAUD.
+000660*
+000670 WORKING-STORAGE SECTION.
+000680 77  MN-MASTER-FILE-STATUS       PIC X(02).
+000690 77  MN-AUDIT-FILE-STATUS        PIC X(02).
+000700 77  MN-CHOICE                   PIC X(01).
+000710 77  MN-DONE-SW                  PIC X(01) VALUE "N".
+000720     88  MN-DONE                              VALUE "Y".
+000730 77  MN-EOF-SW                   PIC X(01) VALUE "N".
+000740     88  MN-EOF                               VALUE "Y".
+000750 77  MN-FOUND-SW                 PIC X(01) VALUE "N".
+000760     88  MN-FOUND                             VALUE "Y".
+000770     88  MN-NOT-FOUND                         VALUE "N".
+000780 77  MN-CONFIRM                  PIC X(01).
+000790 77  MN-SEARCH-LAST              PIC X(20).
+000800 77  MN-SEARCH-FIRST             PIC X(15).
+000810 77  MN-OPERATOR-ID              PIC X(08).
+000820 77  MN-RETURN-CODE              PIC X(01).
+000830     88  MN-ENTRY-ACCEPTED                    VALUE "A".
+000840     88  MN-ENTRY-REJECTED                    VALUE "R".
+000850 77  MN-EDIT-VALID-SW            PIC X(01).
+000860     88  MN-EDIT-VALID                        VALUE "Y".
+000870     88  MN-EDIT-INVALID                      VALUE "N".
+000880 77  MN-AUDIT-STATUS-SW          PIC X(01).
+000890     88  MN-AUDIT-CHANGED                     VALUE "C".
+000900     88  MN-AUDIT-DELETED                     VALUE "D".
+000910 77  MN-RUN-DATE                 PIC 9(08).
+000920 77  MN-RUN-TIME                 PIC 9(06).
+000930 01  MN-NEW-NAME.
+000940     COPY PERSONREC.
+000950*
+000960 PROCEDURE DIVISION.
+000970*--------------------------------------------------------------*
+000980* 0000-MAINLINE                                                *
+000990*--------------------------------------------------------------*
+001000 0000-MAINLINE.
+001010     PERFORM 0050-GET-OPERATOR-ID THRU 0050-GET-OPERATOR-ID-EXIT.
+001020     OPEN I-O NAME-MASTER-FILE.
+001030     IF MN-MASTER-FILE-STATUS = "35"
+001040         DISPLAY "*** NO NAME-MASTER FILE TO MAINTAIN YET ***"
+001050     ELSE
+001060         PERFORM 1000-MENU THRU 1000-MENU-EXIT UNTIL MN-DONE
+001070         CLOSE NAME-MASTER-FILE
+001080     END-IF.
+001090     STOP RUN.
+001100*
+001110*--------------------------------------------------------------*
+001120* 0050-GET-OPERATOR-ID - CAPTURED ONCE PER RUN FOR ANY ADD,     *
+001130* CHANGE, OR DELETE MADE DURING THIS SESSION (SEE NAMECAP AND   *
+001140* 8000-WRITE-AUDIT-RECORD).                                     *
+001150*--------------------------------------------------------------*
+001160 0050-GET-OPERATOR-ID.
+001170     DISPLAY "Please enter your operator ID....: ".
+001180     ACCEPT MN-OPERATOR-ID.
+001190 0050-GET-OPERATOR-ID-EXIT.
+001200     EXIT.
+001210*
+001220*--------------------------------------------------------------*
+001230* 1000-MENU                                                    *
+001240*--------------------------------------------------------------*
+001250 1000-MENU.
+001260     DISPLAY " ".
+001270     DISPLAY "NAME-MASTER MAINTENANCE".
+001280     DISPLAY "1. BROWSE ALL NAMES".
+001290     DISPLAY "2. CHANGE A NAME".
+001300     DISPLAY "3. DELETE A NAME".
+001310     DISPLAY "5. ADD A NAME".
+001320     DISPLAY "6. EXIT".
+001330     DISPLAY "ENTER CHOICE: " WITH NO ADVANCING.
+001340     ACCEPT MN-CHOICE.
+001350     EVALUATE MN-CHOICE
+001360         WHEN "1"
+001370             PERFORM 2000-BROWSE-ALL THRU 2000-BROWSE-ALL-EXIT
+001380         WHEN "2"
+001390             PERFORM 3000-CHANGE-ONE THRU 3000-CHANGE-ONE-EXIT
+001400         WHEN "3"
+001410             PERFORM 4000-DELETE-ONE THRU 4000-DELETE-ONE-EXIT
+001420         WHEN "5"
+001430             PERFORM 5000-ADD-NAME THRU 5000-ADD-NAME-EXIT
+001440         WHEN "6"
+001450             SET MN-DONE TO TRUE
+001460         WHEN OTHER
+001470             DISPLAY "*** INVALID CHOICE - TRY AGAIN ***"
+001480     END-EVALUATE.
+001490 1000-MENU-EXIT.
+001500     EXIT.
+001510*
+001520*--------------------------------------------------------------*
+001530* 2000-BROWSE-ALL - LIST EVERY NAME ON THE MASTER, KEY FIRST.  *
+001540*--------------------------------------------------------------*
+001550 2000-BROWSE-ALL.
+001560     MOVE "N" TO MN-EOF-SW.
+001570     MOVE LOW-VALUES TO NM-RECORD-KEY.
+001580     START NAME-MASTER-FILE KEY IS NOT LESS THAN NM-RECORD-KEY
+001590         INVALID KEY
+001600             MOVE "Y" TO MN-EOF-SW
+001610     END-START.
+001620     IF NOT MN-EOF
+001630         PERFORM 2100-READ-AND-DISPLAY
+001640             THRU 2100-READ-AND-DISPLAY-EXIT
+001650             UNTIL MN-EOF
+001660     ELSE
+001670         DISPLAY "*** NO NAMES ON THE MASTER FILE ***"
+001680     END-IF.
+001690 2000-BROWSE-ALL-EXIT.
+001700     EXIT.
+001710*
+001720 2100-READ-AND-DISPLAY.
+001730     READ NAME-MASTER-FILE NEXT RECORD
+001740         AT END
+001750             MOVE "Y" TO MN-EOF-SW
+001760     END-READ.
+001770     IF NOT MN-EOF
+001780         DISPLAY NM-RECORD-KEY " "
+001790             PN-LAST-NAME OF NM-MASTER-RECORD ", "
+001800             PN-FIRST-NAME OF NM-MASTER-RECORD " "
+001810             PN-MIDDLE-NAME OF NM-MASTER-RECORD " "
+001820             PN-SUFFIX OF NM-MASTER-RECORD
+001830     END-IF.
+001840 2100-READ-AND-DISPLAY-EXIT.
+001850     EXIT.
+001860*
+001870*--------------------------------------------------------------*
+001880* 3000-CHANGE-ONE - FIND A NAME BY LAST/FIRST NAME AND LET THE *
+001890* OPERATOR CORRECT ANY OF THE FOUR FIELDS.                     *
+001900*--------------------------------------------------------------*
+001910 3000-CHANGE-ONE.
+001920     DISPLAY "LAST NAME TO SEARCH FOR: " WITH NO ADVANCING.
+001930     ACCEPT MN-SEARCH-LAST.
+001940     DISPLAY "FIRST NAME TO SEARCH FOR: " WITH NO ADVANCING.
+001950     ACCEPT MN-SEARCH-FIRST.
+001960     PERFORM 3100-FIND-BY-NAME THRU 3100-FIND-BY-NAME-EXIT.
+001970     IF MN-FOUND
+001980         DISPLAY "CURRENT: " PN-LAST-NAME OF NM-MASTER-RECORD
+001990             ", " PN-FIRST-NAME OF NM-MASTER-RECORD " "
+002000             PN-MIDDLE-NAME OF NM-MASTER-RECORD " "
+002010             PN-SUFFIX OF NM-MASTER-RECORD
+002020         PERFORM 3200-APPLY-CORRECTIONS
+002030             THRU 3200-APPLY-CORRECTIONS-EXIT
+002040     ELSE
+002050         DISPLAY "*** NO MATCHING NAME FOUND ***"
+002060     END-IF.
+002070 3000-CHANGE-ONE-EXIT.
+002080     EXIT.
+002090*
+002100*--------------------------------------------------------------*
+002110* 3100-FIND-BY-NAME - SEQUENTIAL SCAN FOR AN EXACT LAST-NAME/  *
+002120* FIRST-NAME MATCH.  LEAVES THE FOUND RECORD IN THE FD AREA SO *
+002130* A LATER REWRITE/DELETE ACTS ON IT WITHOUT A SEPARATE READ.   *
+002140*--------------------------------------------------------------*
+002150 3100-FIND-BY-NAME.
+002160     MOVE "N" TO MN-FOUND-SW.
+002170     MOVE "N" TO MN-EOF-SW.
+002180     MOVE LOW-VALUES TO NM-RECORD-KEY.
+002190     START NAME-MASTER-FILE KEY IS NOT LESS THAN NM-RECORD-KEY
+002200         INVALID KEY
+002210             MOVE "Y" TO MN-EOF-SW
+002220     END-START.
+002230     PERFORM 3110-SCAN-ONE THRU 3110-SCAN-ONE-EXIT
+002240         UNTIL MN-EOF OR MN-FOUND.
+002250 3100-FIND-BY-NAME-EXIT.
+002260     EXIT.
+002270*
+002280 3110-SCAN-ONE.
+002290     READ NAME-MASTER-FILE NEXT RECORD
+002300         AT END
+002310             MOVE "Y" TO MN-EOF-SW
+002320     END-READ.
+002330     IF NOT MN-EOF
+002340         IF PN-LAST-NAME OF NM-MASTER-RECORD = MN-SEARCH-LAST
+002350                 AND PN-FIRST-NAME OF NM-MASTER-RECORD
+002360                     = MN-SEARCH-FIRST
+002370             SET MN-FOUND TO TRUE
+002380         END-IF
+002390     END-IF.
+002400 3110-SCAN-ONE-EXIT.
+002410     EXIT.
+002420*
+002430*--------------------------------------------------------------*
+002440* 3200-APPLY-CORRECTIONS - BLANK INPUT ON ANY FIELD KEEPS THE  *
+002450* CURRENT VALUE FOR THAT FIELD.                                *
+002460*--------------------------------------------------------------*
+002470 3200-APPLY-CORRECTIONS.
+002480     DISPLAY "ENTER CORRECTED VALUES - BLANK KEEPS CURRENT".
+002490     MOVE SPACES TO MN-NEW-NAME.
+002500     DISPLAY "LAST NAME: " WITH NO ADVANCING.
+002510     ACCEPT PN-LAST-NAME OF MN-NEW-NAME.
+002520     IF PN-LAST-NAME OF MN-NEW-NAME NOT = SPACES
+002530         CALL "NAMEEDIT" USING PN-LAST-NAME OF MN-NEW-NAME
+002540             "N" MN-EDIT-VALID-SW
+002550         IF MN-EDIT-INVALID
+002560             DISPLAY "  *** INVALID LAST NAME - NOT CHANGED ***"
+002570         ELSE
+002580             MOVE PN-LAST-NAME OF MN-NEW-NAME
+002590                 TO PN-LAST-NAME OF NM-MASTER-RECORD
+002600         END-IF
+002610     END-IF.
+002620     DISPLAY "FIRST NAME: " WITH NO ADVANCING.
+002630     ACCEPT PN-FIRST-NAME OF MN-NEW-NAME.
+002640     IF PN-FIRST-NAME OF MN-NEW-NAME NOT = SPACES
+002650         CALL "NAMEEDIT" USING PN-FIRST-NAME OF MN-NEW-NAME
+002660             "N" MN-EDIT-VALID-SW
+002670         IF MN-EDIT-INVALID
+002680             DISPLAY "  *** INVALID FIRST NAME - NOT CHANGED ***"
+002690         ELSE
+002700             MOVE PN-FIRST-NAME OF MN-NEW-NAME
+002710                 TO PN-FIRST-NAME OF NM-MASTER-RECORD
+002720         END-IF
+002730     END-IF.
+002740     DISPLAY "MIDDLE NAME: " WITH NO ADVANCING.
+002750     ACCEPT PN-MIDDLE-NAME OF MN-NEW-NAME.
+002760     IF PN-MIDDLE-NAME OF MN-NEW-NAME NOT = SPACES
+002770         CALL "NAMEEDIT" USING PN-MIDDLE-NAME OF MN-NEW-NAME
+002780             "N" MN-EDIT-VALID-SW
+002790         IF MN-EDIT-INVALID
+002800             DISPLAY "  *** INVALID MIDDLE NAME - NOT CHANGED ***"
+002810         ELSE
+002820             MOVE PN-MIDDLE-NAME OF MN-NEW-NAME
+002830                 TO PN-MIDDLE-NAME OF NM-MASTER-RECORD
+002840         END-IF
+002850     END-IF.
+002860     DISPLAY "SUFFIX: " WITH NO ADVANCING.
+002870     ACCEPT PN-SUFFIX OF MN-NEW-NAME.
+002880     IF PN-SUFFIX OF MN-NEW-NAME NOT = SPACES
+002890         CALL "NAMEEDIT" USING PN-SUFFIX OF MN-NEW-NAME
+002900             "N" MN-EDIT-VALID-SW
+002910         IF MN-EDIT-INVALID
+002920             DISPLAY "  *** INVALID SUFFIX - NOT CHANGED ***"
+002930         ELSE
+002940             MOVE PN-SUFFIX OF MN-NEW-NAME
+002950                 TO PN-SUFFIX OF NM-MASTER-RECORD
+002960         END-IF
+002970     END-IF.
+002980     REWRITE NM-MASTER-RECORD
+002990         INVALID KEY
+003000             DISPLAY "*** REWRITE FAILED ***"
+003010     NOT INVALID KEY
+003020             DISPLAY "*** RECORD UPDATED ***"
+003030             SET MN-AUDIT-CHANGED TO TRUE
+003040             PERFORM 8000-WRITE-AUDIT-RECORD
+003050                 THRU 8000-WRITE-AUDIT-RECORD-EXIT
+003060     END-REWRITE.
+003070 3200-APPLY-CORRECTIONS-EXIT.
+003080     EXIT.
+003090*
+003100*--------------------------------------------------------------*
+003110* 4000-DELETE-ONE - FIND A NAME BY LAST/FIRST NAME AND, AFTER  *
+003120* OPERATOR CONFIRMATION, DELETE IT FROM THE MASTER.            *
+003130*--------------------------------------------------------------*
+003140 4000-DELETE-ONE.
+003150     DISPLAY "LAST NAME TO SEARCH FOR: " WITH NO ADVANCING.
+003160     ACCEPT MN-SEARCH-LAST.
+003170     DISPLAY "FIRST NAME TO SEARCH FOR: " WITH NO ADVANCING.
+003180     ACCEPT MN-SEARCH-FIRST.
+003190     PERFORM 3100-FIND-BY-NAME THRU 3100-FIND-BY-NAME-EXIT.
+003200     IF MN-FOUND
+003210         DISPLAY "FOUND: " PN-LAST-NAME OF NM-MASTER-RECORD
+003220             ", " PN-FIRST-NAME OF NM-MASTER-RECORD
+003230         DISPLAY "DELETE THIS RECORD? (Y/N): " WITH NO ADVANCING
+003240         ACCEPT MN-CONFIRM
+003250         IF MN-CONFIRM = "Y" OR MN-CONFIRM = "y"
+003260             DELETE NAME-MASTER-FILE RECORD
+003270                 INVALID KEY
+003280                     DISPLAY "*** DELETE FAILED ***"
+003290                 NOT INVALID KEY
+003300                     DISPLAY "*** RECORD DELETED ***"
+003310                     SET MN-AUDIT-DELETED TO TRUE
+003320                     PERFORM 8000-WRITE-AUDIT-RECORD
+003330                         THRU 8000-WRITE-AUDIT-RECORD-EXIT
+003340             END-DELETE
+003350         ELSE
+003360             DISPLAY "*** DELETE CANCELLED ***"
+003370         END-IF
+003380     ELSE
+003390         DISPLAY "*** NO MATCHING NAME FOUND ***"
+003400     END-IF.
+003410 4000-DELETE-ONE-EXIT.
+003420     EXIT.
+003430*
+003440*--------------------------------------------------------------*
+003450* 5000-ADD-NAME - ACCEPT A NEW NAME AND HAND IT TO NAMECAP TO   *
+003460* EDIT, DUPLICATE-CHECK, AND WRITE, EXACTLY AS OBTAININPUT DOES.*
+003470* IF NAMECAP REJECTS THE ENTRY, NOTHING IS WRITTEN.             *
+003480*--------------------------------------------------------------*
+003490 5000-ADD-NAME.
+003500     MOVE SPACES TO MN-NEW-NAME.
+003510     DISPLAY "LAST NAME: " WITH NO ADVANCING.
+003520     ACCEPT PN-LAST-NAME OF MN-NEW-NAME.
+003530     DISPLAY "FIRST NAME: " WITH NO ADVANCING.
+003540     ACCEPT PN-FIRST-NAME OF MN-NEW-NAME.
+003550     DISPLAY "MIDDLE NAME: " WITH NO ADVANCING.
+003560     ACCEPT PN-MIDDLE-NAME OF MN-NEW-NAME.
+003570     DISPLAY "SUFFIX: " WITH NO ADVANCING.
+003580     ACCEPT PN-SUFFIX OF MN-NEW-NAME.
+003590     CALL "NAMECAP" USING MN-NEW-NAME MN-OPERATOR-ID
+003600         MN-RETURN-CODE.
+003610     IF MN-ENTRY-REJECTED
+003620         DISPLAY "  *** THAT ENTRY WAS REJECTED ***"
+003630     ELSE
+003640         DISPLAY "*** NAME ADDED ***"
+003650     END-IF.
+003660 5000-ADD-NAME-EXIT.
+003670     EXIT.
+003680*
+003690*--------------------------------------------------------------*
+003700* 8000-WRITE-AUDIT-RECORD - APPEND ONE AUDIT RECORD FOR A       *
+003710* CHANGE OR DELETE MADE BY THIS PROGRAM.  THE CALLER SETS       *
+003720* MN-AUDIT-STATUS-SW BEFORE PERFORMING THIS PARAGRAPH.  A       *
+003730* MISSING AUDIT FILE (NO NAME EVER CAPTURED) IS HANDLED THE     *
+003740* SAME WAY NAMECAP'S 3000-WRITE-AUDIT-LOG HANDLES IT.           *
+003750*--------------------------------------------------------------*
+003760 8000-WRITE-AUDIT-RECORD.
+003770     ACCEPT MN-RUN-DATE FROM DATE YYYYMMDD.
+003780     ACCEPT MN-RUN-TIME FROM TIME.
+003790     OPEN EXTEND AUDIT-FILE.
+003800     IF MN-AUDIT-FILE-STATUS = "35"
+003810         OPEN OUTPUT AUDIT-FILE
+003820     END-IF.
+003830     MOVE MN-RUN-DATE TO AU-ENTRY-DATE OF AU-AUDIT-RECORD.
+003840     MOVE MN-RUN-TIME TO AU-ENTRY-TIME OF AU-AUDIT-RECORD.
+003850     MOVE MN-OPERATOR-ID TO AU-OPERATOR-ID OF AU-AUDIT-RECORD.
+003860     MOVE PN-LAST-NAME OF NM-MASTER-RECORD
+003870         TO PN-LAST-NAME OF AU-AUDIT-RECORD.
+003880     MOVE PN-FIRST-NAME OF NM-MASTER-RECORD
+003890         TO PN-FIRST-NAME OF AU-AUDIT-RECORD.
+003900     MOVE PN-MIDDLE-NAME OF NM-MASTER-RECORD
+003910         TO PN-MIDDLE-NAME OF AU-AUDIT-RECORD.
+003920     MOVE PN-SUFFIX OF NM-MASTER-RECORD
+003930         TO PN-SUFFIX OF AU-AUDIT-RECORD.
+003940     MOVE MN-AUDIT-STATUS-SW TO AU-STATUS OF AU-AUDIT-RECORD.
+003950     WRITE AU-AUDIT-RECORD.
+003960     CLOSE AUDIT-FILE.
+003970 8000-WRITE-AUDIT-RECORD-EXIT.
+003980     EXIT.
+003990 END PROGRAM NAMEMAIN.
