@@ -0,0 +1,317 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    NAMERPT.
+000120 AUTHOR.        SIMON VARGAS.
+000130 INSTALLATION.  INTAKE-SYSTEMS.
+000140 DATE-WRITTEN.  2026-08-09.
+000150 DATE-COMPILED.
+000160*--------------------------------------------------------------*
+000170* NAMERPT IS THE DAILY CONTROL REPORT FOR THE NAME-INTAKE      *
+000180* SYSTEM.  IT SUMMARIZES THE AUDIT LOG (HOW MANY NAMES WERE    *
+000190* OFFERED AND HOW MANY OF THOSE WERE REJECTED) AND THEN PRINTS *
+000200* THE FULL NAME-MASTER FILE IN ALPHABETICAL ORDER SO THE       *
+000210* OPERATOR CAN PROOFREAD THE DAY'S LOAD.                        *
+000220*--------------------------------------------------------------*
+000230* MODIFICATION HISTORY                                        *
+000240*--------------------------------------------------------------*
+000250* DATE       INIT  DESCRIPTION                                 *
+000260* 2026-08-09 SV    ORIGINAL PROGRAM.                           *
+000270* 2026-08-09 SV    SCOPE THE AUDIT TALLY AND THE MASTER LISTING*
+000280*                  TO TODAY'S ENTRY DATE INSTEAD OF EVERYTHING *
+000290*                  EVER WRITTEN, AND LIST THE REJECTED NAMES   *
+000300*                  ALONGSIDE THE REJECTED COUNT.               *
+000310*--------------------------------------------------------------*
+000320 ENVIRONMENT DIVISION.
+000330 INPUT-OUTPUT SECTION.
+000340 FILE-CONTROL.
+000350     SELECT NAME-MASTER-FILE ASSIGN TO "NAMEMSTR"
+000360         ORGANIZATION IS INDEXED
+000370         RECORD KEY IS NM-RECORD-KEY
+000380         FILE STATUS IS RP-MASTER-FILE-STATUS.
+000390     SELECT AUDIT-FILE ASSIGN TO "NAMEAUD"
+000400         ORGANIZATION IS SEQUENTIAL
+000410         FILE STATUS IS RP-AUDIT-FILE-STATUS.
+000420     SELECT SORT-WORK-FILE ASSIGN TO "SRTWORK".
+000430     SELECT REPORT-FILE ASSIGN TO "NAMERPT1"
+000440         ORGANIZATION IS LINE SEQUENTIAL.
+000450*
+000460 DATA DIVISION.
+000470 FILE SECTION.
+000480*--------------------------------------------------------------*
+000490* NAME-MASTER-FILE - THE FILE BEING REPORTED ON.               *
+000500*--------------------------------------------------------------*
+000510 FD  NAME-MASTER-FILE.
+000520 01  NM-MASTER-RECORD.
+000530     COPY NAMEMSTR.
+000540*
+000550*--------------------------------------------------------------*
+000560* AUDIT-FILE - SOURCE OF THE ACCEPTED/REJECTED COUNTS.         *
+000570*--------------------------------------------------------------*
+000580 FD  AUDIT-FILE
+000590     RECORDING MODE IS F.
+000600 01  AU-AUDIT-RECORD.
+000610     COPY NAMEAUD.
+000620*
+000630*--------------------------------------------------------------*
+000640* SORT-WORK-FILE - SCRATCH FILE USED TO PUT THE MASTER INTO    *
+000650* LAST-NAME/FIRST-NAME SEQUENCE FOR THE PRINTED LISTING.       *
+000660*--------------------------------------------------------------*
+000670 SD  SORT-WORK-FILE.
+000680 01  SW-SORT-RECORD.
+000690     COPY NAMEMSTR.
+000700*
+000710*--------------------------------------------------------------*
+000720* REPORT-FILE - THE PRINTED CONTROL REPORT.                    *
+000730*--------------------------------------------------------------*
+000740 FD  REPORT-FILE
+000750     RECORDING MODE IS F.
+000760 01  RP-REPORT-LINE              PIC X(80).
+000770*
+000780 WORKING-STORAGE SECTION.
+000790 77  RP-MASTER-FILE-STATUS       PIC X(02).
+000800 77  RP-AUDIT-FILE-STATUS        PIC X(02).
+000810 77  RP-RUN-DATE                 PIC 9(08).
+000820 77  RP-AUDIT-EOF-SW             PIC X(01) VALUE "N".
+000830     88  RP-AUDIT-EOF                        VALUE "Y".
+000840 77  RP-SORT-EOF-SW              PIC X(01) VALUE "N".
+000850     88  RP-SORT-EOF                         VALUE "Y".
+000860 77  RP-MASTER-EOF-SW            PIC X(01) VALUE "N".
+000870     88  RP-MASTER-EOF                       VALUE "Y".
+000880 77  RP-TOTAL-ENTERED            PIC 9(05) VALUE ZERO.
+000890 77  RP-TOTAL-ACCEPTED           PIC 9(05) VALUE ZERO.
+000900 77  RP-TOTAL-DUPLICATE          PIC 9(05) VALUE ZERO.
+000910 77  RP-TOTAL-REJECTED           PIC 9(05) VALUE ZERO.
+000920 77  RP-TOTAL-LISTED             PIC 9(05) VALUE ZERO.
+000930 77  RP-EDIT-COUNT               PIC ZZZZ9.
+000940*
+000950 PROCEDURE DIVISION.
+000960*--------------------------------------------------------------*
+000970* 0000-MAINLINE                                                *
+000980*--------------------------------------------------------------*
+000990 0000-MAINLINE.
+001000     ACCEPT RP-RUN-DATE FROM DATE YYYYMMDD.
+001010     OPEN OUTPUT REPORT-FILE.
+001020     PERFORM 1000-WRITE-HEADINGS THRU 1000-WRITE-HEADINGS-EXIT.
+001030     PERFORM 2000-SUMMARIZE-AUDIT THRU 2000-SUMMARIZE-AUDIT-EXIT.
+001040     PERFORM 3000-LIST-MASTER THRU 3000-LIST-MASTER-EXIT.
+001050     PERFORM 4000-WRITE-TOTALS THRU 4000-WRITE-TOTALS-EXIT.
+001060     CLOSE REPORT-FILE.
+001070     STOP RUN.
+001080*
+001090*--------------------------------------------------------------*
+001100* 1000-WRITE-HEADINGS                                          *
+001110*--------------------------------------------------------------*
+001120 1000-WRITE-HEADINGS.
+001130     MOVE SPACES TO RP-REPORT-LINE.
+001140     STRING "NAME-INTAKE DAILY CONTROL REPORT - RUN DATE "
+001150             DELIMITED BY SIZE
+001160         RP-RUN-DATE DELIMITED BY SIZE
+001170         INTO RP-REPORT-LINE.
+001180     WRITE RP-REPORT-LINE.
+001190     MOVE SPACES TO RP-REPORT-LINE.
+001200     WRITE RP-REPORT-LINE.
+001210 1000-WRITE-HEADINGS-EXIT.
+001220     EXIT.
+001230*
+001240*--------------------------------------------------------------*
+001250* 2000-SUMMARIZE-AUDIT - TALLY HOW MANY NAMES WERE OFFERED      *
+001260* TODAY AND HOW MANY OF THOSE WERE ACCEPTED, FLAGGED AS A       *
+001270* DUPLICATE, OR REJECTED AS INVALID - THE AUDIT FILE IS AN      *
+001280* EVER-GROWING LOG, SO EACH RECORD'S AU-ENTRY-DATE IS CHECKED   *
+001290* AGAINST RP-RUN-DATE AND EVERYTHING FROM AN EARLIER DAY IS     *
+001300* SKIPPED.  REJECTED NAMES ARE ALSO LISTED AS THEY ARE FOUND SO *
+001310* THE SUPERVISOR CAN SEE WHO NEEDS RE-KEYING.                  *
+001320* A MISSING AUDIT FILE (NO NAME HAS EVER BEEN CAPTURED YET) IS  *
+001330* NOT AN ERROR - IT JUST MEANS EVERY TOTAL FOR TODAY IS ZERO.   *
+001340*--------------------------------------------------------------*
+001350 2000-SUMMARIZE-AUDIT.
+001360     OPEN INPUT AUDIT-FILE.
+001370     PERFORM 2050-WRITE-REJECT-HEADING
+001380         THRU 2050-WRITE-REJECT-HEADING-EXIT.
+001390     IF RP-AUDIT-FILE-STATUS = "35"
+001400         MOVE "Y" TO RP-AUDIT-EOF-SW
+001410     ELSE
+001420         PERFORM 2100-READ-AUDIT THRU 2100-READ-AUDIT-EXIT
+001430         PERFORM 2200-TALLY-ONE-AUDIT
+001440             THRU 2200-TALLY-ONE-AUDIT-EXIT
+001450             UNTIL RP-AUDIT-EOF
+001460         CLOSE AUDIT-FILE
+001470     END-IF.
+001480 2000-SUMMARIZE-AUDIT-EXIT.
+001490     EXIT.
+001500*
+001510 2050-WRITE-REJECT-HEADING.
+001520     MOVE SPACES TO RP-REPORT-LINE.
+001530     STRING "REJECTED ENTRIES FOR RUN DATE " DELIMITED BY SIZE
+001540         RP-RUN-DATE DELIMITED BY SIZE
+001550         INTO RP-REPORT-LINE.
+001560     WRITE RP-REPORT-LINE.
+001570 2050-WRITE-REJECT-HEADING-EXIT.
+001580     EXIT.
+001590*
+001600 2100-READ-AUDIT.
+001610     READ AUDIT-FILE
+001620         AT END
+001630             MOVE "Y" TO RP-AUDIT-EOF-SW
+001640     END-READ.
+001650 2100-READ-AUDIT-EXIT.
+001660     EXIT.
+001670*
+001680 2200-TALLY-ONE-AUDIT.
+001690     IF AU-ENTRY-DATE OF AU-AUDIT-RECORD = RP-RUN-DATE
+001700         ADD 1 TO RP-TOTAL-ENTERED
+001710         IF AU-STATUS-REJECTED OF AU-AUDIT-RECORD
+001720             ADD 1 TO RP-TOTAL-REJECTED
+001730             PERFORM 2300-PRINT-REJECTED-NAME
+001740                 THRU 2300-PRINT-REJECTED-NAME-EXIT
+001750         ELSE
+001760             IF AU-STATUS-DUPLICATE OF AU-AUDIT-RECORD
+001770                 ADD 1 TO RP-TOTAL-DUPLICATE
+001780             ELSE
+001790                 ADD 1 TO RP-TOTAL-ACCEPTED
+001800             END-IF
+001810         END-IF
+001820     END-IF.
+001830     PERFORM 2100-READ-AUDIT THRU 2100-READ-AUDIT-EXIT.
+001840 2200-TALLY-ONE-AUDIT-EXIT.
+001850     EXIT.
+001860*
+001870 2300-PRINT-REJECTED-NAME.
+001880     MOVE SPACES TO RP-REPORT-LINE.
+001890     STRING "   " DELIMITED BY SIZE
+001900         PN-LAST-NAME OF AU-AUDIT-RECORD DELIMITED BY SIZE
+001910         ", " DELIMITED BY SIZE
+001920         PN-FIRST-NAME OF AU-AUDIT-RECORD DELIMITED BY SIZE
+001930         INTO RP-REPORT-LINE.
+001940     WRITE RP-REPORT-LINE.
+001950 2300-PRINT-REJECTED-NAME-EXIT.
+001960     EXIT.
+001970*
+001980*--------------------------------------------------------------*
+001990* 3000-LIST-MASTER - SORT TODAY'S MASTER ENTRIES INTO LAST-NAME/*
+002000* FIRST-NAME SEQUENCE AND PRINT THE LISTING.  AN INPUT          *
+002010* PROCEDURE IS USED, RATHER THAN USING NAME-MASTER-FILE         *
+002020* DIRECTLY, SO ONLY RECORDS WHOSE NM-ENTRY-DATE MATCHES         *
+002030* RP-RUN-DATE ARE RELEASED TO THE SORT.                        *
+002040*--------------------------------------------------------------*
+002050 3000-LIST-MASTER.
+002060     SORT SORT-WORK-FILE
+002070         ON ASCENDING KEY PN-LAST-NAME OF SW-SORT-RECORD
+002080                          PN-FIRST-NAME OF SW-SORT-RECORD
+002090         INPUT PROCEDURE IS 3050-RELEASE-TODAYS-RECORDS
+002100             THRU 3050-RELEASE-TODAYS-RECORDS-EXIT
+002110         OUTPUT PROCEDURE IS 3100-PRINT-SORTED-RECORDS
+002120             THRU 3100-PRINT-SORTED-RECORDS-EXIT.
+002130 3000-LIST-MASTER-EXIT.
+002140     EXIT.
+002150*
+002160 3050-RELEASE-TODAYS-RECORDS.
+002170* A MISSING MASTER FILE (NO NAME EVER CAPTURED) IS NOT AN ERROR -
+002180* IT JUST MEANS NOTHING IS RELEASED AND THE SORT OUTPUT IS EMPTY.
+002190     MOVE LOW-VALUES TO NM-RECORD-KEY OF NM-MASTER-RECORD.
+002200     OPEN INPUT NAME-MASTER-FILE.
+002210     IF RP-MASTER-FILE-STATUS = "35"
+002220         MOVE "Y" TO RP-MASTER-EOF-SW
+002230     ELSE
+002240         START NAME-MASTER-FILE KEY IS NOT LESS THAN
+002250             NM-RECORD-KEY OF NM-MASTER-RECORD
+002260             INVALID KEY
+002270                 MOVE "Y" TO RP-MASTER-EOF-SW
+002280         END-START
+002290         PERFORM 3060-RELEASE-ONE-RECORD
+002300             THRU 3060-RELEASE-ONE-RECORD-EXIT
+002310             UNTIL RP-MASTER-EOF
+002320         CLOSE NAME-MASTER-FILE
+002330     END-IF.
+002340 3050-RELEASE-TODAYS-RECORDS-EXIT.
+002350     EXIT.
+002360*
+002370 3060-RELEASE-ONE-RECORD.
+002380     READ NAME-MASTER-FILE NEXT RECORD
+002390         AT END
+002400             MOVE "Y" TO RP-MASTER-EOF-SW
+002410     END-READ.
+002420     IF NOT RP-MASTER-EOF
+002430             AND NM-ENTRY-DATE OF NM-MASTER-RECORD = RP-RUN-DATE
+002440         RELEASE SW-SORT-RECORD FROM NM-MASTER-RECORD
+002450     END-IF.
+002460 3060-RELEASE-ONE-RECORD-EXIT.
+002470     EXIT.
+002480*
+002490 3100-PRINT-SORTED-RECORDS.
+002500     MOVE SPACES TO RP-REPORT-LINE.
+002510     STRING "NAME-MASTER LISTING - ALPHABETICAL BY LAST NAME"
+002520             DELIMITED BY SIZE
+002530         INTO RP-REPORT-LINE.
+002540     WRITE RP-REPORT-LINE.
+002550     PERFORM 3110-RETURN-SORTED THRU 3110-RETURN-SORTED-EXIT
+002560         UNTIL RP-SORT-EOF.
+002570 3100-PRINT-SORTED-RECORDS-EXIT.
+002580     EXIT.
+002590*
+002600 3110-RETURN-SORTED.
+002610     RETURN SORT-WORK-FILE
+002620         AT END
+002630             MOVE "Y" TO RP-SORT-EOF-SW
+002640     END-RETURN.
+002650     IF NOT RP-SORT-EOF
+002660         ADD 1 TO RP-TOTAL-LISTED
+002670         MOVE SPACES TO RP-REPORT-LINE
+002680         STRING PN-LAST-NAME OF SW-SORT-RECORD DELIMITED BY SIZE
+002690                 ", " DELIMITED BY SIZE
+002700                 PN-FIRST-NAME OF SW-SORT-RECORD
+002710                     DELIMITED BY SIZE
+002720                 " " DELIMITED BY SIZE
+002730                 PN-MIDDLE-NAME OF SW-SORT-RECORD
+002740                     DELIMITED BY SIZE
+002750                 " " DELIMITED BY SIZE
+002760                 PN-SUFFIX OF SW-SORT-RECORD DELIMITED BY SIZE
+002770             INTO RP-REPORT-LINE
+002780         WRITE RP-REPORT-LINE
+002790     END-IF.
+002800 3110-RETURN-SORTED-EXIT.
+002810     EXIT.
+002820*
+002830*--------------------------------------------------------------*
+002840* 4000-WRITE-TOTALS                                            *
+002850*--------------------------------------------------------------*
+002860 4000-WRITE-TOTALS.
+002870     MOVE SPACES TO RP-REPORT-LINE.
+002880     WRITE RP-REPORT-LINE.
+002890     MOVE RP-TOTAL-ENTERED TO RP-EDIT-COUNT.
+002900     MOVE SPACES TO RP-REPORT-LINE.
+002910     STRING "TOTAL NAMES ENTERED . . . . . . : " DELIMITED BY
+002920             SIZE
+002930         RP-EDIT-COUNT DELIMITED BY SIZE
+002940         INTO RP-REPORT-LINE.
+002950     WRITE RP-REPORT-LINE.
+002960     MOVE RP-TOTAL-ACCEPTED TO RP-EDIT-COUNT.
+002970     MOVE SPACES TO RP-REPORT-LINE.
+002980     STRING "TOTAL ACCEPTED CLEAN . . . . . . : " DELIMITED BY
+002990             SIZE
+003000         RP-EDIT-COUNT DELIMITED BY SIZE
+003010         INTO RP-REPORT-LINE.
+003020     WRITE RP-REPORT-LINE.
+003030     MOVE RP-TOTAL-DUPLICATE TO RP-EDIT-COUNT.
+003040     MOVE SPACES TO RP-REPORT-LINE.
+003050     STRING "TOTAL ACCEPTED AS DUPLICATE. . . : " DELIMITED BY
+003060             SIZE
+003070         RP-EDIT-COUNT DELIMITED BY SIZE
+003080         INTO RP-REPORT-LINE.
+003090     WRITE RP-REPORT-LINE.
+003100     MOVE RP-TOTAL-REJECTED TO RP-EDIT-COUNT.
+003110     MOVE SPACES TO RP-REPORT-LINE.
+003120     STRING "TOTAL REJECTED AS INVALID. . . . : " DELIMITED BY
+003130             SIZE
+003140         RP-EDIT-COUNT DELIMITED BY SIZE
+003150         INTO RP-REPORT-LINE.
+003160     WRITE RP-REPORT-LINE.
+003170     MOVE RP-TOTAL-LISTED TO RP-EDIT-COUNT.
+003180     MOVE SPACES TO RP-REPORT-LINE.
+003190     STRING "TOTAL RECORDS LISTED TODAY. . . . : " DELIMITED BY
+003200             SIZE
+003210         RP-EDIT-COUNT DELIMITED BY SIZE
+003220         INTO RP-REPORT-LINE.
+003230     WRITE RP-REPORT-LINE.
+003240 4000-WRITE-TOTALS-EXIT.
+003250     EXIT.
+003260 END PROGRAM NAMERPT.
